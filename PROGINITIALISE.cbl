@@ -3,6 +3,15 @@
       * Date: 15/04/26
       * Purpose: COMO USAR O COMANDO INITIALISE
       * Tectonics: cobc
+      * Mod. History:
+      * 09/08/26 - As duas ultimas FILLER passam a ter nome (WS-
+      *            ULTIMO-NOME e WS-SEQUENCIAL) para poderem ser
+      *            referenciadas por outro codigo/relatorios.
+      * 09/08/26 - Nova tabela WS-TABELA-ALUNOS e paragrafo DEMO-
+      *            INITIALIZE-TABELA, para mostrar que o INITIALIZE
+      *            REPLACING tambem se aplica a todas as ocorrencias
+      *            de uma tabela OCCURS de uma so vez, sem precisar de
+      *            PERFORM VARYING elemento a elemento.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGINITIALISE.
@@ -11,20 +20,62 @@
        WORKING-STORAGE SECTION.
        01 WS-NOME.
            03 WS-PRIMEIRO-NOME               PIC X(10) VALUE 'PALMIRA'.
-      *     03 WS-ULTIMO-NOME                PIC X(10) VALUE 'SOLOCHI'.
-            03 FILLER                        PIC X(10) VALUE 'SOLOCHI'.
-            03 FILLER                        PIC 9(03) VALUE 1.
+           03 WS-ULTIMO-NOME                 PIC X(10) VALUE 'SOLOCHI'.
+           03 WS-SEQUENCIAL                  PIC 9(03) VALUE 1.
+
+       01 WS-TAB-IDX                         PIC 9.
+       01 WS-GRUPO-ALUNOS.
+           03 WS-TABELA-ALUNOS OCCURS 3 TIMES.
+               05 WS-TAB-NOME                PIC X(10).
+               05 WS-TAB-NOTA                PIC 9(02).
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
 
             DISPLAY 'SAIDA 1:'
             DISPLAY WS-NOME
 
             DISPLAY 'SAIDA 2:'
-            INITIALISE WS-NOME REPLACING ALPHANUMERIC BY 'SPACES'         * Usamos o comando REPLACING que ķ um comando de alterańŃo*
+      * Usamos o comando REPLACING que e um comando de alteracao
+            INITIALIZE WS-NOME REPLACING ALPHANUMERIC BY 'SPACES'
                                          NUMERIC      BY 3.
 
             DISPLAY WS-NOME
 
+            PERFORM DEMO-INITIALIZE-TABELA
 
             STOP RUN.
+
+       DEMO-INITIALIZE-TABELA.
+
+            MOVE 'ANA'    TO WS-TAB-NOME (1)
+            MOVE 8        TO WS-TAB-NOTA (1)
+            MOVE 'BRUNO'  TO WS-TAB-NOME (2)
+            MOVE 6        TO WS-TAB-NOTA (2)
+            MOVE 'CARLA'  TO WS-TAB-NOME (3)
+            MOVE 9        TO WS-TAB-NOTA (3)
+
+            DISPLAY 'SAIDA 3 (TABELA ANTES DO INITIALIZE):'
+            PERFORM MOSTRA-LINHA-TABELA
+                VARYING WS-TAB-IDX FROM 1 BY 1
+                UNTIL WS-TAB-IDX > 3
+
+      * O INITIALIZE REPLACING abaixo aplica-se as 3 ocorrencias da
+      * tabela de uma so vez - nao e preciso PERFORM VARYING nenhum
+      * para limpar cada uma. Tem de ser feito sobre o grupo que
+      * ENVOLVE a tabela (WS-GRUPO-ALUNOS) e nao sobre a propria
+      * tabela OCCURS, senao o compilador assume a ocorrencia 1.
+            INITIALIZE WS-GRUPO-ALUNOS REPLACING
+                ALPHANUMERIC BY SPACES
+                NUMERIC      BY ZERO
+
+            DISPLAY 'SAIDA 4 (TABELA DEPOIS DO INITIALIZE REPLACING):'
+            PERFORM MOSTRA-LINHA-TABELA
+                VARYING WS-TAB-IDX FROM 1 BY 1
+                UNTIL WS-TAB-IDX > 3.
+
+       MOSTRA-LINHA-TABELA.
+
+            DISPLAY '  ALUNO ' WS-TAB-IDX ': "'
+                    WS-TAB-NOME (WS-TAB-IDX) '" - NOTA '
+                    WS-TAB-NOTA (WS-TAB-IDX).
        END PROGRAM PROGINITIALISE.
