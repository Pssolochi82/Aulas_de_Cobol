@@ -0,0 +1,47 @@
+      ******************************************************************
+      * Author: PALMIRA SOLOCHI
+      * Date: 09/08/26
+      * Purpose: SUB-ROTINA DE VALIDACAO DE DATA (DD/MM/AAAA), USANDO
+      *          PROGCALENDARIO PARA SABER OS DIAS DO MES INDICADO -
+      *          INCLUINDO ANOS BISSEXTOS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGVALDATA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CAL-PARAMETRES.
+           02 WS-CAL-MES                  PIC 99.
+           02 WS-CAL-ANO                  PIC 9(04).
+           02 WS-CAL-NOME-MES             PIC X(10).
+           02 WS-CAL-DIAS-MES             PIC 99.
+           02 WS-CAL-MES-VALIDO           PIC X.
+               88 WS-CAL-MES-OK                  VALUE 'S'.
+
+       LINKAGE SECTION.
+       01 VALDATA-PARAMETRES.
+           02 VD-DIA                   PIC 99.
+           02 VD-MES                   PIC 99.
+           02 VD-ANO                   PIC 9(04).
+           02 VD-DATA-VALIDA           PIC X.
+               88 VD-VALIDA                   VALUE 'S'.
+               88 VD-INVALIDA                 VALUE 'N'.
+
+       PROCEDURE DIVISION USING VALDATA-PARAMETRES.
+       MAIN-PROCEDURE.
+
+           MOVE VD-MES TO WS-CAL-MES
+           MOVE VD-ANO TO WS-CAL-ANO
+
+           CALL 'PROGCALENDARIO' USING WS-CAL-PARAMETRES
+
+           IF WS-CAL-MES-OK
+               AND VD-DIA NOT < 1
+               AND VD-DIA NOT > WS-CAL-DIAS-MES
+               SET VD-VALIDA TO TRUE
+           ELSE
+               SET VD-INVALIDA TO TRUE
+           END-IF
+
+           GOBACK.
+       END PROGRAM PROGVALDATA.
