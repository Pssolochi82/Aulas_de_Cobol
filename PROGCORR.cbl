@@ -3,14 +3,95 @@
       * Date: 21/04/26
       * Purpose: COMO USAR O COMANDO CORR
       * Tectonics: cobc
+      * Mod. History:
+      * 09/08/26 - Acrescentado WS-CLIENTE-ID como chave e gravacao do
+      *            registo em CLIENTES.DAT (indexado), passando este
+      *            layout a servir de registo real de manutencao de
+      *            clientes, e nao so uma demonstracao de MOVE CORR.
+      * 09/08/26 - WS-EMAIL passa a ser validado (tem de ter um "@" e
+      *            um dominio com ".") e WS-ESTADO passa a ser
+      *            confirmado contra a lista de distritos validos
+      *            antes do registo ser aceite e gravado.
+      * 09/08/26 - WS-NOME (em ambos os layouts) passa a vir de
+      *            NOME.cpy, o layout de nome partilhado com BOLETIM
+      *            e PROGSTRING.
+      * 09/08/26 - Acrescentado WS-LAYOUT-3, um superset de WS-LAYOUT-2
+      *            com WS-CODIGO-POSTAL e WS-PAIS, para documentar o
+      *            comportamento do MOVE CORR quando os dois lados nao
+      *            tem exatamente os mesmos campos: só os nomes que
+      *            existem em ambos os registos sao correspondidos -
+      *            os campos a mais no superset ficam tal como estavam,
+      *            nao sao limpos nem sofrem qualquer MOVE.
+      * 09/08/26 - Placeholder de WS-CODIGO-POSTAL corrigido para
+      *            'SEM-COD.' (cabe em PIC X(08)) - 'SEM-CODIGO' tinha
+      *            10 caracteres e ficava cortado para "SEM-CODI".
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCORR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES         ASSIGN TO "CLIENTES.DAT"
+                                    ORGANIZATION IS INDEXED
+                                    ACCESS MODE IS DYNAMIC
+                                    RECORD KEY IS FD-CLIENTE-ID
+                                    FILE STATUS IS WS-FS-CLIENTES.
        DATA DIVISION.
        FILE SECTION.
+       FD  CLIENTES.
+       01  FD-CLIENTE-REG.
+           03 FD-CLIENTE-ID                    PIC 9(06).
+           03 FD-NOME                          PIC X(30).
+           03 FD-ENDERECO                      PIC X(60).
+           03 FD-TELEFONE                      PIC X(20).
+           03 FD-EMAIL                         PIC X(50).
+           03 FD-CIDADE                        PIC X(30).
+           03 FD-ESTADO                        PIC X(30).
+
        WORKING-STORAGE SECTION.
+       01 WS-FS-CLIENTES                       PIC X(02) VALUE SPACES.
+
+       01 WS-DISTRITOS-TAB.
+           03 FILLER               PIC X(20) VALUE 'AVEIRO'.
+           03 FILLER               PIC X(20) VALUE 'BEJA'.
+           03 FILLER               PIC X(20) VALUE 'BRAGA'.
+           03 FILLER               PIC X(20) VALUE 'BRAGANCA'.
+           03 FILLER               PIC X(20) VALUE 'CASTELO BRANCO'.
+           03 FILLER               PIC X(20) VALUE 'COIMBRA'.
+           03 FILLER               PIC X(20) VALUE 'EVORA'.
+           03 FILLER               PIC X(20) VALUE 'FARO'.
+           03 FILLER               PIC X(20) VALUE 'GUARDA'.
+           03 FILLER               PIC X(20) VALUE 'LEIRIA'.
+           03 FILLER               PIC X(20) VALUE 'LISBOA'.
+           03 FILLER               PIC X(20) VALUE 'PORTALEGRE'.
+           03 FILLER               PIC X(20) VALUE 'PORTO'.
+           03 FILLER               PIC X(20) VALUE 'SANTAREM'.
+           03 FILLER               PIC X(20) VALUE 'SETUBAL'.
+           03 FILLER               PIC X(20) VALUE 'VIANA DO CASTELO'.
+           03 FILLER               PIC X(20) VALUE 'VILA REAL'.
+           03 FILLER               PIC X(20) VALUE 'VISEU'.
+       01 FILLER REDEFINES WS-DISTRITOS-TAB.
+           03 WS-DISTRITO-ENTRADA  PIC X(20) OCCURS 18 TIMES.
+       01 WS-DIST-IDX               PIC 99.
+
+       01 WS-EMAIL-USER             PIC X(50).
+       01 WS-EMAIL-DOMAIN           PIC X(50).
+       01 WS-CONT-ARROBA            PIC 9.
+       01 WS-CONT-PONTO             PIC 9.
+
+       01 WS-EMAIL-VALIDO           PIC X VALUE 'N'.
+           88 WS-EMAIL-OK               VALUE 'S'.
+       01 WS-ESTADO-VALIDO          PIC X VALUE 'N'.
+           88 WS-DISTRITO-OK            VALUE 'S'.
+
        01 WS-LAYOUT-1.
-           03 WS-NOME                          PIC X(30).
+           03 WS-CLIENTE-ID                    PIC 9(06).
+           COPY "NOME.cpy" REPLACING NIVEL-NOME BY 03
+               CAMPO-NOME-COMPLETO BY WS-NOME-COMPLETO
+               CAMPO-NOME-PRIMEIRO BY WS-NOME-PRIMEIRO
+               CAMPO-NOME-MEIO     BY WS-NOME-MEIO
+               CAMPO-NOME-ULTIMO   BY WS-NOME-ULTIMO
+               CAMPO-NOME BY WS-NOME.
            03 WS-ENDERECO                      PIC X(60).
            03 WS-TELEFONE                      PIC X(20).
            03 WS-EMAIL                         PIC X(50).
@@ -18,30 +99,155 @@
            03 WS-ESTADO                        PIC X(30).
 
         01 WS-LAYOUT-2.
-           03 WS-NOME                          PIC X(30).
+           03 WS-CLIENTE-ID                    PIC 9(06).
+           COPY "NOME.cpy" REPLACING NIVEL-NOME BY 03
+               CAMPO-NOME-COMPLETO BY WS-NOME-COMPLETO
+               CAMPO-NOME-PRIMEIRO BY WS-NOME-PRIMEIRO
+               CAMPO-NOME-MEIO     BY WS-NOME-MEIO
+               CAMPO-NOME-ULTIMO   BY WS-NOME-ULTIMO
+               CAMPO-NOME BY WS-NOME.
+           03 WS-ENDERECO                      PIC X(60).
+           03 WS-TELEFONE                      PIC X(20).
+           03 WS-EMAIL                         PIC X(50).
+           03 WS-CIDADE                        PIC X(30).
+           03 WS-ESTADO                        PIC X(30).
+
+      * Superset de WS-LAYOUT-2: os mesmos campos, mais dois que os
+      * outros dois layouts nao tem (codigo postal e pais). Serve so
+      * para mostrar que o MOVE CORR ignora estes dois - nao os apaga
+      * nem os copia de/para lado nenhum.
+       01 WS-LAYOUT-3.
+           03 WS-CLIENTE-ID                    PIC 9(06).
+           COPY "NOME.cpy" REPLACING NIVEL-NOME BY 03
+               CAMPO-NOME-COMPLETO BY WS-NOME-COMPLETO
+               CAMPO-NOME-PRIMEIRO BY WS-NOME-PRIMEIRO
+               CAMPO-NOME-MEIO     BY WS-NOME-MEIO
+               CAMPO-NOME-ULTIMO   BY WS-NOME-ULTIMO
+               CAMPO-NOME BY WS-NOME.
            03 WS-ENDERECO                      PIC X(60).
            03 WS-TELEFONE                      PIC X(20).
            03 WS-EMAIL                         PIC X(50).
            03 WS-CIDADE                        PIC X(30).
            03 WS-ESTADO                        PIC X(30).
+           03 WS-CODIGO-POSTAL                 PIC X(08).
+           03 WS-PAIS                          PIC X(30).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+            MOVE 1                      TO WS-CLIENTE-ID OF WS-LAYOUT-1
             MOVE 'PALMIRA SOLOCHI'      TO WS-NOME       OF WS-LAYOUT-1
             MOVE 'RUA 10'               TO WS-ENDERECO   OF WS-LAYOUT-1
             MOVE '33-2541'              TO WS-TELEFONE   OF WS-LAYOUT-1
-            MOVE 'TESTE@TESTE'          TO WS-EMAIL      OF WS-LAYOUT-1
+            MOVE 'TESTE@TESTE.COM'      TO WS-EMAIL      OF WS-LAYOUT-1
             MOVE 'PORTO'                TO WS-CIDADE     OF WS-LAYOUT-1
-            MOVE 'PORTUGAL'             TO WS-ESTADO     OF WS-LAYOUT-1
+            MOVE 'PORTO'                TO WS-ESTADO     OF WS-LAYOUT-1
+
+            PERFORM VALIDA-EMAIL
+            PERFORM VALIDA-DISTRITO
 
-            MOVE CORR WS-LAYOUT-1        TO WS-LAYOUT-2
+            IF NOT WS-EMAIL-OK
+                DISPLAY 'EMAIL INVALIDO: '
+                        WS-EMAIL OF WS-LAYOUT-1
+            END-IF
 
-            DISPLAY 'WS-LAYOUT-1'        WS-LAYOUT-1
-            DISPLAY 'WS-LAYOUT-2'        WS-LAYOUT-2
-            DISPLAY 'WS-LAYOUT-1'        LENGTH OF WS-LAYOUT-1
-            DISPLAY 'WS-LAYOUT-2'        LENGTH OF WS-LAYOUT-2
+            IF NOT WS-DISTRITO-OK
+                DISPLAY 'DISTRITO INVALIDO: '
+                        WS-ESTADO OF WS-LAYOUT-1
+            END-IF
 
+            IF WS-EMAIL-OK AND WS-DISTRITO-OK
+                MOVE CORR WS-LAYOUT-1        TO WS-LAYOUT-2
+
+                DISPLAY 'WS-LAYOUT-1'        WS-LAYOUT-1
+                DISPLAY 'WS-LAYOUT-2'        WS-LAYOUT-2
+                DISPLAY 'WS-LAYOUT-1'        LENGTH OF WS-LAYOUT-1
+                DISPLAY 'WS-LAYOUT-2'        LENGTH OF WS-LAYOUT-2
+
+                PERFORM GRAVA-CLIENTE
+                PERFORM DEMO-CORR-SUPERSET
+            ELSE
+                DISPLAY 'REGISTO NAO GRAVADO - DADOS INVALIDOS.'
+            END-IF
 
             STOP RUN.
+
+       VALIDA-EMAIL.
+
+            MOVE ZERO   TO WS-CONT-ARROBA WS-CONT-PONTO
+            MOVE SPACES TO WS-EMAIL-USER WS-EMAIL-DOMAIN
+            MOVE 'N'    TO WS-EMAIL-VALIDO
+
+            INSPECT WS-EMAIL OF WS-LAYOUT-1
+                    TALLYING WS-CONT-ARROBA FOR ALL '@'
+
+            IF WS-CONT-ARROBA = 1
+                UNSTRING WS-EMAIL OF WS-LAYOUT-1 DELIMITED BY '@'
+                    INTO WS-EMAIL-USER WS-EMAIL-DOMAIN
+                INSPECT WS-EMAIL-DOMAIN
+                        TALLYING WS-CONT-PONTO FOR ALL '.'
+                IF WS-CONT-PONTO > 0
+                   AND WS-EMAIL-USER NOT = SPACES
+                   AND WS-EMAIL-DOMAIN NOT = SPACES
+                    SET WS-EMAIL-OK TO TRUE
+                END-IF
+            END-IF.
+
+       VALIDA-DISTRITO.
+
+            MOVE 'N' TO WS-ESTADO-VALIDO
+
+            PERFORM VERIFICA-DISTRITO
+                VARYING WS-DIST-IDX FROM 1 BY 1
+                UNTIL WS-DIST-IDX > 18 OR WS-DISTRITO-OK.
+
+       VERIFICA-DISTRITO.
+
+            IF WS-ESTADO OF WS-LAYOUT-1
+                    = WS-DISTRITO-ENTRADA (WS-DIST-IDX)
+                SET WS-DISTRITO-OK TO TRUE
+            END-IF.
+
+       GRAVA-CLIENTE.
+
+            MOVE WS-CLIENTE-ID OF WS-LAYOUT-2   TO FD-CLIENTE-ID
+            MOVE WS-NOME       OF WS-LAYOUT-2   TO FD-NOME
+            MOVE WS-ENDERECO   OF WS-LAYOUT-2   TO FD-ENDERECO
+            MOVE WS-TELEFONE   OF WS-LAYOUT-2   TO FD-TELEFONE
+            MOVE WS-EMAIL      OF WS-LAYOUT-2   TO FD-EMAIL
+            MOVE WS-CIDADE     OF WS-LAYOUT-2   TO FD-CIDADE
+            MOVE WS-ESTADO     OF WS-LAYOUT-2   TO FD-ESTADO
+
+            OPEN I-O CLIENTES
+            IF WS-FS-CLIENTES = "35"
+                OPEN OUTPUT CLIENTES
+                CLOSE CLIENTES
+                OPEN I-O CLIENTES
+            END-IF
+
+            REWRITE FD-CLIENTE-REG
+            IF WS-FS-CLIENTES NOT = "00"
+                WRITE FD-CLIENTE-REG
+            END-IF
+
+            CLOSE CLIENTES.
+
+       DEMO-CORR-SUPERSET.
+
+            MOVE SPACES TO WS-LAYOUT-3
+            MOVE 'SEM-COD.' TO WS-CODIGO-POSTAL OF WS-LAYOUT-3
+            MOVE 'POR DEFINIR' TO WS-PAIS         OF WS-LAYOUT-3
+
+            MOVE CORR WS-LAYOUT-2 TO WS-LAYOUT-3
+
+            DISPLAY ' '
+            DISPLAY 'DEMONSTRACAO MOVE CORR PARA UM SUPERSET:'
+            DISPLAY '  WS-NOME (copiado)      : '
+                    WS-NOME          OF WS-LAYOUT-3
+            DISPLAY '  WS-CODIGO-POSTAL (nao existe em WS-LAYOUT-2, '
+                    'fica como estava): '
+                    WS-CODIGO-POSTAL OF WS-LAYOUT-3
+            DISPLAY '  WS-PAIS (nao existe em WS-LAYOUT-2, '
+                    'fica como estava): '
+                    WS-PAIS OF WS-LAYOUT-3.
        END PROGRAM  PROGCORR.
