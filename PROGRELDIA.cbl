@@ -0,0 +1,268 @@
+      ******************************************************************
+      * Author: PALMIRA SOLOCHI
+      * Date: 09/08/26
+      * Purpose: RELATORIO CONSOLIDADO DE FIM DE DIA
+      * Tectonics: cobc
+      * Mod. History:
+      * 09/08/26 - Programa novo. Le BOLETIM.DAT, PAGAMENTOS.DAT e
+      *            RESULTADOS.DAT/PROGSIZEERROR.ERR e mostra um resumo
+      *            unico do que aconteceu no dia, em vez de o operador
+      *            ter de olhar para cada ficheiro em separado.
+      * 09/08/26 - FD-STATUS alarga de X(12) para X(16), acompanhando
+      *            BOLETIM, e passa a distinguir REPROVADO-FALTA de
+      *            REPROVADO por nota no resumo.
+      * 09/08/26 - WS-PAG-VALOR-NUM passa a vir do copybook
+      *            DINHEIRO.cpy, partilhado com PROGPAG/TESTE2.
+      * 09/08/26 - WS-PAG-VALOR e FD-PAG-REGISTO alargados a par do
+      *            alargamento de DINHEIRO.cpy para PIC S9(07)V99,
+      *            acompanhando o layout gravado por PROGPAG.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRELDIA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOLETIM-MASTER ASSIGN TO "BOLETIM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BOLETIM.
+           SELECT PAGAMENTOS ASSIGN TO "PAGAMENTOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PAGAMENTOS.
+           SELECT RESULTADOS ASSIGN TO "RESULTADOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RESULTADOS.
+           SELECT LOG-ERROS ASSIGN TO "PROGSIZEERROR.ERR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG-ERROS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOLETIM-MASTER.
+       01  FD-BOLETIM-REG.
+           03 FD-NOME-ALUNO        PIC A(30).
+           03 FD-MATERIA           PIC A(30).
+           03 FD-MEDIA             PIC Z9.99.
+           03 FD-STATUS            PIC X(16).
+
+       FD  PAGAMENTOS.
+       01  FD-PAG-REGISTO          PIC X(61).
+
+       FD  RESULTADOS.
+       01  FD-RESULT-REGISTO       PIC X(60).
+
+       FD  LOG-ERROS.
+       01  FD-ERRO-REGISTO         PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-BOLETIM            PIC X(02) VALUE ZEROS.
+       01 WS-FS-PAGAMENTOS         PIC X(02) VALUE ZEROS.
+       01 WS-FS-RESULTADOS         PIC X(02) VALUE ZEROS.
+       01 WS-FS-LOG-ERROS          PIC X(02) VALUE ZEROS.
+
+       01 WS-FIM-FICHEIRO          PIC X VALUE 'N'.
+           88 WS-SEM-MAIS-REGISTOS        VALUE 'S'.
+
+      * Vista da linha de PAGAMENTOS.DAT no mesmo layout usado por
+      * PROGPAG para a gravar (FATURA/VALOR/ESTADO/DATA).
+       01 WS-PAG-LINHA.
+           03 FILLER                  PIC X(08).
+           03 WS-PAG-FATURA           PIC 9(06).
+           03 FILLER                  PIC X(09).
+           03 WS-PAG-VALOR            PIC -(07)9.99.
+           03 FILLER                  PIC X(10).
+           03 WS-PAG-ESTADO           PIC X(01).
+           03 FILLER                  PIC X(08).
+           03 WS-PAG-DATA             PIC 9(08).
+
+       COPY "DINHEIRO.cpy" REPLACING NIVEL-DINHEIRO BY 01
+                                     CAMPO-DINHEIRO BY WS-PAG-VALOR-NUM.
+
+      * Vista da linha de RESULTADOS.DAT no mesmo layout usado por
+      * PROGSIZEERROR para a gravar.
+       01 WS-RESULT-LINHA.
+           03 FILLER                  PIC X(06).
+           03 WS-RL-NUM1              PIC 9(05).
+           03 FILLER                  PIC X(08).
+           03 WS-RL-NUM2              PIC 9(05).
+           03 FILLER                  PIC X(13).
+           03 WS-RL-RESULT            PIC 9(08).
+
+       01 WS-CONT-ALUNOS           PIC 9(05) VALUE ZEROS.
+       01 WS-CONT-APROVADOS        PIC 9(05) VALUE ZEROS.
+       01 WS-CONT-REPROVADOS       PIC 9(05) VALUE ZEROS.
+       01 WS-CONT-REPROV-FALTA     PIC 9(05) VALUE ZEROS.
+
+       01 WS-CONT-PAGTOS           PIC 9(05) VALUE ZEROS.
+       01 WS-CONT-PAG-CONFIRM      PIC 9(05) VALUE ZEROS.
+       01 WS-CONT-PAG-PENDENTE     PIC 9(05) VALUE ZEROS.
+       01 WS-CONT-PAG-NAO-CONFIRM  PIC 9(05) VALUE ZEROS.
+       01 WS-SOMA-PAG-CONFIRM      PIC S9(07)V99 VALUE ZEROS.
+       01 WS-SOMA-PAG-CONFIRM-EDIT PIC -(07)9.99.
+
+       01 WS-CONT-CALC-OK          PIC 9(05) VALUE ZEROS.
+       01 WS-CONT-CALC-ERRO        PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           DISPLAY " "
+           DISPLAY "*******************************************"
+           DISPLAY "*   RELATORIO CONSOLIDADO DE FIM DE DIA    *"
+           DISPLAY "*******************************************"
+
+           PERFORM PROCESSA-BOLETIM
+           PERFORM PROCESSA-PAGAMENTOS
+           PERFORM PROCESSA-RESULTADOS
+           PERFORM PROCESSA-ERROS
+
+           PERFORM MOSTRA-RESUMO
+
+           STOP RUN.
+
+       PROCESSA-BOLETIM.
+
+           MOVE 'N' TO WS-FIM-FICHEIRO
+           OPEN INPUT BOLETIM-MASTER
+           IF WS-FS-BOLETIM NOT = "00"
+               DISPLAY "BOLETIM.DAT NAO ENCONTRADO - SEM ALUNOS HOJE."
+           ELSE
+               PERFORM LE-BOLETIM
+               PERFORM ACUMULA-BOLETIM
+                   UNTIL WS-SEM-MAIS-REGISTOS
+               CLOSE BOLETIM-MASTER
+           END-IF.
+
+       LE-BOLETIM.
+
+           READ BOLETIM-MASTER
+               AT END SET WS-SEM-MAIS-REGISTOS TO TRUE
+           END-READ.
+
+       ACUMULA-BOLETIM.
+
+           ADD 1 TO WS-CONT-ALUNOS
+           EVALUATE FD-STATUS
+               WHEN "APROVADO"
+                   ADD 1 TO WS-CONT-APROVADOS
+               WHEN "REPROVADO-FALTA"
+                   ADD 1 TO WS-CONT-REPROV-FALTA
+               WHEN OTHER
+                   ADD 1 TO WS-CONT-REPROVADOS
+           END-EVALUATE
+
+           PERFORM LE-BOLETIM.
+
+       PROCESSA-PAGAMENTOS.
+
+           MOVE 'N' TO WS-FIM-FICHEIRO
+           OPEN INPUT PAGAMENTOS
+           IF WS-FS-PAGAMENTOS NOT = "00"
+               DISPLAY "PAGAMENTOS.DAT NAO ENCONTRADO - SEM PAGAMENTOS"
+                       " HOJE."
+           ELSE
+               PERFORM LE-PAGAMENTO
+               PERFORM ACUMULA-PAGAMENTO
+                   UNTIL WS-SEM-MAIS-REGISTOS
+               CLOSE PAGAMENTOS
+           END-IF.
+
+       LE-PAGAMENTO.
+
+           READ PAGAMENTOS
+               AT END SET WS-SEM-MAIS-REGISTOS TO TRUE
+           END-READ.
+
+       ACUMULA-PAGAMENTO.
+
+           MOVE FD-PAG-REGISTO TO WS-PAG-LINHA
+           ADD 1 TO WS-CONT-PAGTOS
+
+           EVALUATE WS-PAG-ESTADO
+               WHEN 'S'
+                   ADD 1 TO WS-CONT-PAG-CONFIRM
+                   MOVE WS-PAG-VALOR TO WS-PAG-VALOR-NUM
+                   ADD WS-PAG-VALOR-NUM TO WS-SOMA-PAG-CONFIRM
+               WHEN 'P'
+                   ADD 1 TO WS-CONT-PAG-PENDENTE
+               WHEN OTHER
+                   ADD 1 TO WS-CONT-PAG-NAO-CONFIRM
+           END-EVALUATE
+
+           PERFORM LE-PAGAMENTO.
+
+       PROCESSA-RESULTADOS.
+
+           MOVE 'N' TO WS-FIM-FICHEIRO
+           OPEN INPUT RESULTADOS
+           IF WS-FS-RESULTADOS NOT = "00"
+               DISPLAY "RESULTADOS.DAT NAO ENCONTRADO - SEM CALCULOS "
+                       "DE LOTE HOJE."
+           ELSE
+               PERFORM LE-RESULTADO
+               PERFORM ACUMULA-RESULTADO
+                   UNTIL WS-SEM-MAIS-REGISTOS
+               CLOSE RESULTADOS
+           END-IF.
+
+       LE-RESULTADO.
+
+           READ RESULTADOS
+               AT END SET WS-SEM-MAIS-REGISTOS TO TRUE
+           END-READ.
+
+       ACUMULA-RESULTADO.
+
+           ADD 1 TO WS-CONT-CALC-OK
+           PERFORM LE-RESULTADO.
+
+       PROCESSA-ERROS.
+
+           MOVE 'N' TO WS-FIM-FICHEIRO
+           OPEN INPUT LOG-ERROS
+           IF WS-FS-LOG-ERROS NOT = "00"
+               DISPLAY "PROGSIZEERROR.ERR NAO ENCONTRADO - SEM ERROS "
+                       "DE CALCULO HOJE."
+           ELSE
+               PERFORM LE-ERRO
+               PERFORM ACUMULA-ERRO
+                   UNTIL WS-SEM-MAIS-REGISTOS
+               CLOSE LOG-ERROS
+           END-IF.
+
+       LE-ERRO.
+
+           READ LOG-ERROS
+               AT END SET WS-SEM-MAIS-REGISTOS TO TRUE
+           END-READ.
+
+       ACUMULA-ERRO.
+
+           ADD 1 TO WS-CONT-CALC-ERRO
+           PERFORM LE-ERRO.
+
+       MOSTRA-RESUMO.
+
+           MOVE WS-SOMA-PAG-CONFIRM TO WS-SOMA-PAG-CONFIRM-EDIT
+
+           DISPLAY " "
+           DISPLAY "--- BOLETIM ESCOLAR ---"
+           DISPLAY "ALUNOS PROCESSADOS  : " WS-CONT-ALUNOS
+           DISPLAY "APROVADOS           : " WS-CONT-APROVADOS
+           DISPLAY "REPROVADOS (NOTA)   : " WS-CONT-REPROVADOS
+           DISPLAY "REPROVADOS (FALTA)  : " WS-CONT-REPROV-FALTA
+
+           DISPLAY " "
+           DISPLAY "--- PAGAMENTOS ---"
+           DISPLAY "REGISTOS DE PAGAMENTO : " WS-CONT-PAGTOS
+           DISPLAY "CONFIRMADOS           : " WS-CONT-PAG-CONFIRM
+           DISPLAY "PENDENTES             : " WS-CONT-PAG-PENDENTE
+           DISPLAY "NAO CONFIRMADOS       : " WS-CONT-PAG-NAO-CONFIRM
+           DISPLAY "TOTAL CONFIRMADO      : " WS-SOMA-PAG-CONFIRM-EDIT
+
+           DISPLAY " "
+           DISPLAY "--- CALCULOS DE LOTE (PROGSIZEERROR) ---"
+           DISPLAY "CALCULOS OK           : " WS-CONT-CALC-OK
+           DISPLAY "CALCULOS COM ERRO     : " WS-CONT-CALC-ERRO
+
+           DISPLAY " "
+           DISPLAY "*******************************************".
+       END PROGRAM PROGRELDIA.
