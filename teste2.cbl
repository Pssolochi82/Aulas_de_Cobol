@@ -3,20 +3,31 @@
       * Date: 08/04/2026
       * Purpose: EXEMPLO DE UM PROGRAMA COBOL
       * Tectonics: cobc
+      * Mod. History:
+      * 09/08/26 - WS-N1/WS-N2/WS-N3 passam a ser valores monetarios com
+      *            sinal e duas casas decimais, em vez de inteiros sem
+      *            sinal, para suportar contas de dinheiro a serio.
+      * 09/08/26 - WS-N1/WS-N2 passam a vir do copybook DINHEIRO.cpy,
+      *            partilhado com PROGPAG, para garantir a mesma
+      *            largura de campo monetario nos dois programas.
+      * 09/08/26 - WS-N3 alargado para -(07)9.99, a par do alargamento
+      *            de DINHEIRO.cpy para PIC S9(07)V99.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTE2.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       77 WS-N1                PIC 9(02) VALUE ZEROS.
-       77 WS-N2                PIC 9(02) VALUE ZEROS.
-       77 WS-N3                PIC Z(03) VALUE ZEROS.                      * SUBSTITUIMOS O 9 POR Z PORQUE ELE TIRA OS 0 QUE ESTAVAM A FRENTE DO RESULTADO*
+       COPY "DINHEIRO.cpy" REPLACING NIVEL-DINHEIRO BY 77
+                                     CAMPO-DINHEIRO BY WS-N1.
+       COPY "DINHEIRO.cpy" REPLACING NIVEL-DINHEIRO BY 77
+                                     CAMPO-DINHEIRO BY WS-N2.
+       77 WS-N3                PIC -(07)9.99 VALUE ZEROS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            MOVE 5   TO WS-N1
-            MOVE 3   TO WS-N2
+            MOVE 5.75    TO WS-N1
+            MOVE -3.25   TO WS-N2
 
             COMPUTE WS-N3 = WS-N1 + WS-N2
 
