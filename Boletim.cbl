@@ -3,16 +3,123 @@
       * Date:27/04/26
       * Purpose: POJECTO BOLETIM ESCOLAR
       * Tectonics: cobc
+      ******************************************************************
+      * Mod. History:
+      * 09/08/26 - Grava cada resultado processado no ficheiro mestre
+      *            BOLETIM.DAT para ficar um registo academico
+      *            permanente (deixa de existir so no ecra).
+      * 09/08/26 - Permite varias disciplinas para o mesmo aluno numa
+      *            so execucao, com media geral no fim do bloco.
+      * 09/08/26 - Grava um checkpoint (BOLETIM.CKP) a cada aluno
+      *            gravado, com o total processado e o estado da
+      *            sessao. Se o programa for interrompido a meio, a
+      *            proxima execucao encontra o checkpoint em curso e
+      *            avisa o operador, continuando a contagem a partir
+      *            dai em vez de comecar do zero.
+      * 09/08/26 - WS-NOME-ALUNO passa a vir de NOME.cpy, o layout de
+      *            nome partilhado com PROGCORR e PROGSTRING.
+      * 09/08/26 - Passa a pedir o numero de faltas por disciplina.
+      *            Quem excede CTL-LIMITE-FALTAS fica REPROVADO-FALTA,
+      *            estado distinto de reprovar so por nota, mesmo que a
+      *            media desse para aprovar. Os campos de status alargam
+      *            de X(12) para X(16) para caber "REPROVADO-FALTA".
+      * 09/08/26 - Antes de pedir as notas, consulta o historico do
+      *            aluno em BOLETIM.DAT (via um handle de leitura
+      *            proprio, separado do handle de gravacao) e mostra
+      *            as disciplinas ja lancadas em sessoes anteriores.
+      * 09/08/26 - CTL-LIMITE-FALTAS passa a ter um valor por omissao
+      *            (15) em LE-CONTROLE, tal como os outros campos de
+      *            CONTROLE.DAT - sem isto ficava a zeros quando o
+      *            ficheiro nao existe, reprovando por falta qualquer
+      *            aluno com 1 falta que fosse.
+      * 09/08/26 - BOLETIM-MASTER (handle de gravacao, aberto em EXTEND
+      *            para a sessao toda) e fechado e reaberto a volta de
+      *            cada CONSULTA-HISTORICO, para que as disciplinas
+      *            gravadas mais cedo na mesma sessao fiquem no disco
+      *            e visiveis ao handle de leitura antes do proximo
+      *            aluno ser consultado.
+      * 09/08/26 - WS-CKP-TOTAL passa a avancar uma vez por ALUNO
+      *            concluido (fim de PROCESSAR-BOLETIM), nao uma vez
+      *            por disciplina gravada - um aluno com 3 disciplinas
+      *            fazia o checkpoint avancar 3, e a mensagem de aviso
+      *            fala em "ALUNO", nao em disciplina. Como a entrada
+      *            de dados e sempre feita a teclado (nao ha ficheiro
+      *            de alunos a percorrer), retomar uma sessao
+      *            interrompida significa mostrar ao operador por onde
+      *            ficou (contagem correta) e, ao voltar a digitar o
+      *            nome de um aluno ja parcialmente lancado,
+      *            CONSULTA-HISTORICO mostra de imediato o que ja foi
+      *            gravado - nao ha como "saltar" um aluno numa entrada
+      *            interativa sem repetir o que o operador tem de
+      *            digitar de qualquer forma.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BOLETIM.
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOLETIM-MASTER  ASSIGN TO "BOLETIM.DAT"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-FS-BOLETIM.
+
+           SELECT CONTROLE        ASSIGN TO "CONTROLE.DAT"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-FS-CONTROLE.
+
+           SELECT CHECKPOINT      ASSIGN TO "BOLETIM.CKP"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-FS-CHECKPOINT.
+
+           SELECT BOLETIM-CONSULTA ASSIGN TO "BOLETIM.DAT"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-FS-CONSULTA.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  BOLETIM-MASTER.
+       01  FD-BOLETIM-REG.
+           03 FD-NOME-ALUNO        PIC A(30).
+           03 FD-MATERIA           PIC A(30).
+           03 FD-MEDIA             PIC Z9.99.
+           03 FD-STATUS            PIC X(16).
+
+       FD  CONTROLE.
+       01  FD-CTL-REGISTO-GERAL.
+           03 FD-CTL-NOTA-MINIMA           PIC 9V99.
+           03 FD-CTL-DATA-CORRENTE         PIC X(10).
+           03 FD-CTL-LIMITE-FALTAS         PIC 9(02).
+           03 FD-CTL-DATA-LIMITE-INSPECT   PIC X(10).
+           03 FD-CTL-DATA-LIMITE-MOVIE     PIC X(10).
+           03 FILLER                       PIC X(27).
+
+       FD  CHECKPOINT.
+       01  FD-CKP-REGISTO.
+           03 FD-CKP-TOTAL             PIC 9(05).
+           03 FD-CKP-STATUS            PIC X(12).
+
+       FD  BOLETIM-CONSULTA.
+       01  FD-CONSULTA-REG.
+           03 FD-CONS-NOME             PIC A(30).
+           03 FD-CONS-MATERIA          PIC A(30).
+           03 FD-CONS-MEDIA            PIC Z9.99.
+           03 FD-CONS-STATUS           PIC X(16).
+
        WORKING-STORAGE SECTION.
 
-       01 WS-NOME-ALUNO        PIC A(30).
+       COPY "CTLGERAL.cpy".
+
+       01 WS-FS-CONTROLE       PIC X(02) VALUE SPACES.
+
+       COPY "NOME.cpy" REPLACING NIVEL-NOME BY 01
+           CAMPO-NOME-COMPLETO BY WS-NOME-ALUNO-COMPLETO
+           CAMPO-NOME-PRIMEIRO BY WS-NOME-ALUNO-PRIMEIRO
+           CAMPO-NOME-MEIO     BY WS-NOME-ALUNO-MEIO
+           CAMPO-NOME-ULTIMO   BY WS-NOME-ALUNO-ULTIMO
+           CAMPO-NOME BY WS-NOME-ALUNO.
+
        01 WS-MATERIA           PIC A(30).
 
        01 WS-NOTA1             PIC 99V99.
@@ -23,16 +130,64 @@
        01 WS-MEDIA             PIC 99V99.
        01 WS-MEDIA-EDIT        PIC Z9.99.
 
-       01 WS-STATUS            PIC X(12).
+       01 WS-FALTAS            PIC 9(02).
+
+       01 WS-STATUS            PIC X(16).
        01 WS-OPCAO             PIC X VALUE "S".
 
+       01 WS-FS-BOLETIM        PIC X(02) VALUE SPACES.
+       01 WS-FS-CHECKPOINT     PIC X(02) VALUE SPACES.
+       01 WS-FS-CONSULTA       PIC X(02) VALUE SPACES.
+
+       01 WS-CONSULTA-FIM      PIC X VALUE "N".
+           88 WS-CONSULTA-FIM-FICHEIRO    VALUE "S".
+       01 WS-CONSULTA-ACHOU    PIC X VALUE "N".
+           88 WS-CONSULTA-TEM-HISTORICO   VALUE "S".
+
+       01 WS-CKP-TOTAL         PIC 9(05) VALUE ZEROS.
+       01 WS-CKP-STATUS        PIC X(12) VALUE "CONCLUIDO".
+           88 WS-CKP-EM-CURSO         VALUE "EM CURSO".
+           88 WS-CKP-CONCLUIDO        VALUE "CONCLUIDO".
+
+       01 WS-NUM-MATERIAS      PIC 9 VALUE 1.
+       01 WS-IDX               PIC 9.
+       01 WS-SOMA-MEDIAS       PIC 999V99.
+       01 WS-MEDIA-GERAL       PIC 99V99.
+       01 WS-MEDIA-GERAL-EDIT  PIC Z9.99.
+
+       01 WS-MATERIA-TAB OCCURS 5 TIMES INDEXED BY WS-TAB-IDX.
+           03 WS-TAB-MATERIA       PIC A(30).
+           03 WS-TAB-MEDIA-EDIT    PIC Z9.99.
+           03 WS-TAB-STATUS        PIC X(16).
+
+       01 WS-REL-CONT          PIC 9(03) VALUE ZEROS.
+       01 WS-REL-MAX           PIC 9(03) VALUE 100.
+       01 WS-REL-TAB OCCURS 100 TIMES INDEXED BY WS-REL-IDX.
+           03 WS-REL-NOME           PIC A(30).
+           03 WS-REL-MATERIA        PIC A(30).
+           03 WS-REL-MEDIA-EDIT     PIC Z9.99.
+           03 WS-REL-STATUS         PIC X(16).
+
        PROCEDURE DIVISION.
 
        INICIO.
 
+           PERFORM LE-CONTROLE
+
+           PERFORM LE-CHECKPOINT
+
+           PERFORM ABRE-FICHEIROS
+
            PERFORM PROCESSAR-BOLETIM
                UNTIL WS-OPCAO = "N" OR WS-OPCAO = "n"
 
+           PERFORM FECHA-FICHEIROS
+
+           SET WS-CKP-CONCLUIDO TO TRUE
+           PERFORM GRAVA-CHECKPOINT
+
+           PERFORM IMPRIME-RELATORIO-SESSAO
+
            DISPLAY " "
            DISPLAY "*******************************************"
            DISPLAY "* OBRIGADO POR UTILIZAR O SISTEMA.        *"
@@ -40,6 +195,94 @@
 
            STOP RUN.
 
+       IMPRIME-RELATORIO-SESSAO.
+
+           DISPLAY " "
+           DISPLAY "*******************************************"
+           DISPLAY "*   RESUMO DA SESSAO - TODOS OS ALUNOS    *"
+           DISPLAY "*******************************************"
+
+           IF WS-REL-CONT = ZERO
+               DISPLAY "NENHUM ALUNO FOI PROCESSADO NESTA SESSAO."
+           ELSE
+               PERFORM IMPRIME-LINHA-RELATORIO
+                   VARYING WS-REL-IDX FROM 1 BY 1
+                   UNTIL WS-REL-IDX > WS-REL-CONT
+           END-IF
+
+           DISPLAY "*******************************************".
+
+       IMPRIME-LINHA-RELATORIO.
+
+           DISPLAY WS-REL-NOME (WS-REL-IDX)        " | "
+                   WS-REL-MATERIA (WS-REL-IDX)     " | "
+                   WS-REL-MEDIA-EDIT (WS-REL-IDX)  " | "
+                   WS-REL-STATUS (WS-REL-IDX).
+
+       LE-CONTROLE.
+
+           MOVE 7.00 TO CTL-NOTA-MINIMA
+           MOVE 15   TO CTL-LIMITE-FALTAS
+           MOVE "14/04/2026" TO CTL-DATA-LIMITE-INSPECT
+           MOVE "09/04/2026" TO CTL-DATA-LIMITE-MOVIE
+
+           OPEN INPUT CONTROLE
+           IF WS-FS-CONTROLE = "00"
+               READ CONTROLE
+               IF WS-FS-CONTROLE = "00"
+                   MOVE FD-CTL-NOTA-MINIMA TO CTL-NOTA-MINIMA
+                   MOVE FD-CTL-DATA-CORRENTE TO CTL-DATA-CORRENTE
+                   MOVE FD-CTL-LIMITE-FALTAS TO CTL-LIMITE-FALTAS
+                   MOVE FD-CTL-DATA-LIMITE-INSPECT
+                        TO CTL-DATA-LIMITE-INSPECT
+                   MOVE FD-CTL-DATA-LIMITE-MOVIE
+                        TO CTL-DATA-LIMITE-MOVIE
+               END-IF
+               CLOSE CONTROLE
+           END-IF.
+
+       LE-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT
+           IF WS-FS-CHECKPOINT = "00"
+               READ CHECKPOINT
+               IF WS-FS-CHECKPOINT = "00"
+                   MOVE FD-CKP-TOTAL  TO WS-CKP-TOTAL
+                   MOVE FD-CKP-STATUS TO WS-CKP-STATUS
+               END-IF
+               CLOSE CHECKPOINT
+           END-IF
+
+           IF WS-CKP-EM-CURSO
+               DISPLAY " "
+               DISPLAY "*******************************************"
+               DISPLAY "* AVISO: A SESSAO ANTERIOR FOI INTERROMPIDA*"
+               DISPLAY "* SEM TERMINAR. A CONTAGEM CONTINUA A     *"
+               DISPLAY "* PARTIR DO ALUNO " WS-CKP-TOTAL "."
+               DISPLAY "*******************************************"
+           ELSE
+               MOVE ZEROS TO WS-CKP-TOTAL
+           END-IF
+
+           SET WS-CKP-EM-CURSO TO TRUE
+           PERFORM GRAVA-CHECKPOINT.
+
+       GRAVA-CHECKPOINT.
+
+           MOVE WS-CKP-TOTAL  TO FD-CKP-TOTAL
+           MOVE WS-CKP-STATUS TO FD-CKP-STATUS
+
+           OPEN OUTPUT CHECKPOINT
+           WRITE FD-CKP-REGISTO
+           CLOSE CHECKPOINT.
+
+       ABRE-FICHEIROS.
+
+           OPEN EXTEND BOLETIM-MASTER
+           IF WS-FS-BOLETIM NOT = "00"
+               OPEN OUTPUT BOLETIM-MASTER
+           END-IF.
+
        PROCESSAR-BOLETIM.
 
            DISPLAY " "
@@ -50,33 +293,142 @@
            DISPLAY "DIGITE O NOME DO ALUNO: "
            ACCEPT WS-NOME-ALUNO
 
-           DISPLAY "DIGITE A MATERIA: "
+           PERFORM CONSULTA-HISTORICO
+
+           DISPLAY "QUANTAS DISCIPLINAS (1 A 5): "
+           ACCEPT WS-NUM-MATERIAS
+
+           IF WS-NUM-MATERIAS < 1 OR WS-NUM-MATERIAS > 5
+               MOVE 1 TO WS-NUM-MATERIAS
+           END-IF
+
+           MOVE ZEROS TO WS-SOMA-MEDIAS
+
+           PERFORM PROCESSA-MATERIA
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NUM-MATERIAS
+
+           COMPUTE WS-MEDIA-GERAL =
+               WS-SOMA-MEDIAS / WS-NUM-MATERIAS
+
+           MOVE WS-MEDIA-GERAL TO WS-MEDIA-GERAL-EDIT
+
+           DISPLAY " "
+           DISPLAY "*** BOLETIM FINAL DO ALUNO ***"
+           DISPLAY "Nome do Aluno : " WS-NOME-ALUNO
+           PERFORM DISPLAY-MATERIA
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NUM-MATERIAS
+           DISPLAY "Media Geral   : " WS-MEDIA-GERAL-EDIT
+           DISPLAY "*******************************************"
+
+           ADD 1 TO WS-CKP-TOTAL
+           PERFORM GRAVA-CHECKPOINT
+
+           DISPLAY " "
+           DISPLAY "DESEJA CONTINUAR? (S/N): "
+           ACCEPT WS-OPCAO.
+
+       CONSULTA-HISTORICO.
+
+           DISPLAY " "
+           DISPLAY "HISTORICO ANTERIOR DE " WS-NOME-ALUNO ":"
+
+           MOVE "N" TO WS-CONSULTA-FIM
+           MOVE "N" TO WS-CONSULTA-ACHOU
+
+      * BOLETIM-MASTER esta aberto em EXTEND desde o inicio da sessao;
+      * as disciplinas gravadas mais cedo na mesma sessao so ficam
+      * visiveis a um handle de leitura depois de fechado, por isso
+      * fecha-se e reabre-se a volta da consulta.
+           CLOSE BOLETIM-MASTER
+
+           OPEN INPUT BOLETIM-CONSULTA
+           IF WS-FS-CONSULTA = "00"
+               PERFORM LE-CONSULTA
+               PERFORM VERIFICA-CONSULTA
+                   UNTIL WS-CONSULTA-FIM-FICHEIRO
+               CLOSE BOLETIM-CONSULTA
+           END-IF
+
+           IF NOT WS-CONSULTA-TEM-HISTORICO
+               DISPLAY "  (NENHUM REGISTO ANTERIOR ENCONTRADO)"
+           END-IF
+
+           PERFORM ABRE-FICHEIROS.
+
+       LE-CONSULTA.
+
+           READ BOLETIM-CONSULTA
+               AT END SET WS-CONSULTA-FIM-FICHEIRO TO TRUE
+           END-READ.
+
+       VERIFICA-CONSULTA.
+
+           IF FD-CONS-NOME = WS-NOME-ALUNO
+               SET WS-CONSULTA-TEM-HISTORICO TO TRUE
+               DISPLAY "  " FD-CONS-MATERIA " | " FD-CONS-MEDIA
+                       " | " FD-CONS-STATUS
+           END-IF
+
+           PERFORM LE-CONSULTA.
+
+       PROCESSA-MATERIA.
+
+           DISPLAY " "
+           DISPLAY "DIGITE A MATERIA " WS-IDX ": "
            ACCEPT WS-MATERIA
 
            PERFORM LER-NOTAS
+           PERFORM LER-FALTAS
 
            COMPUTE WS-MEDIA =
                (WS-NOTA1 + WS-NOTA2 + WS-NOTA3 + WS-NOTA4) / 4
 
-           IF WS-MEDIA >= 7
-               MOVE "APROVADO" TO WS-STATUS
+           IF WS-FALTAS > CTL-LIMITE-FALTAS
+               MOVE "REPROVADO-FALTA" TO WS-STATUS
            ELSE
-               MOVE "REPROVADO" TO WS-STATUS
+               IF WS-MEDIA >= CTL-NOTA-MINIMA
+                   MOVE "APROVADO" TO WS-STATUS
+               ELSE
+                   MOVE "REPROVADO" TO WS-STATUS
+               END-IF
            END-IF
 
            MOVE WS-MEDIA TO WS-MEDIA-EDIT
+           ADD  WS-MEDIA TO WS-SOMA-MEDIAS
 
-           DISPLAY " "
-           DISPLAY "*** RESULTADO DO PROCESSAMENTO ***"
-           DISPLAY "Nome do Aluno : " WS-NOME-ALUNO
-           DISPLAY "Materia       : " WS-MATERIA
-           DISPLAY "Media         : " WS-MEDIA-EDIT
-           DISPLAY "Status        : " WS-STATUS
-           DISPLAY "*******************************************"
+           MOVE WS-MATERIA      TO WS-TAB-MATERIA (WS-IDX)
+           MOVE WS-MEDIA-EDIT   TO WS-TAB-MEDIA-EDIT (WS-IDX)
+           MOVE WS-STATUS       TO WS-TAB-STATUS (WS-IDX)
 
-           DISPLAY " "
-           DISPLAY "DESEJA CONTINUAR? (S/N): "
-           ACCEPT WS-OPCAO.
+           PERFORM GRAVA-BOLETIM.
+
+       DISPLAY-MATERIA.
+
+           DISPLAY "  Materia     : " WS-TAB-MATERIA (WS-IDX)
+           DISPLAY "  Media       : " WS-TAB-MEDIA-EDIT (WS-IDX)
+           DISPLAY "  Status      : " WS-TAB-STATUS (WS-IDX).
+
+       GRAVA-BOLETIM.
+
+           MOVE WS-NOME-ALUNO  TO FD-NOME-ALUNO
+           MOVE WS-MATERIA     TO FD-MATERIA
+           MOVE WS-MEDIA-EDIT  TO FD-MEDIA
+           MOVE WS-STATUS      TO FD-STATUS
+
+           WRITE FD-BOLETIM-REG
+
+           IF WS-REL-CONT < WS-REL-MAX
+               ADD 1 TO WS-REL-CONT
+               MOVE WS-NOME-ALUNO  TO WS-REL-NOME (WS-REL-CONT)
+               MOVE WS-MATERIA     TO WS-REL-MATERIA (WS-REL-CONT)
+               MOVE WS-MEDIA-EDIT  TO WS-REL-MEDIA-EDIT (WS-REL-CONT)
+               MOVE WS-STATUS      TO WS-REL-STATUS (WS-REL-CONT)
+           ELSE
+               DISPLAY "AVISO: LIMITE DO RELATORIO DE SESSAO "
+                       "ATINGIDO - REGISTO NAO INCLUIDO NO RESUMO."
+           END-IF.
 
        LER-NOTAS.
 
@@ -94,9 +446,20 @@
 
            IF WS-NOTA1 < 1 OR WS-NOTA2 < 1
               OR WS-NOTA3 < 1 OR WS-NOTA4 < 1
+              OR WS-NOTA1 > 10 OR WS-NOTA2 > 10
+              OR WS-NOTA3 > 10 OR WS-NOTA4 > 10
                DISPLAY " "
                DISPLAY "*******************************************"
                DISPLAY "* NOTAS INVALIDAS - TENTE NOVAMENTE      *"
                DISPLAY "*******************************************"
                PERFORM LER-NOTAS
            END-IF.
+
+       LER-FALTAS.
+
+           DISPLAY "DIGITE O NUMERO DE FALTAS: "
+           ACCEPT WS-FALTAS.
+
+       FECHA-FICHEIROS.
+
+           CLOSE BOLETIM-MASTER.
