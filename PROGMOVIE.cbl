@@ -3,12 +3,55 @@
       * Date: 08/04/26
       * Purpose: USANDO O COMANDO MOVIE
       * Tectonics: cobc
+      * Mod. History:
+      * 09/08/26 - Acrescentada a chamada a PROGVALDATA para validar
+      *            WS-DATA-DD/MM/AA a serio (usa os 88-levels de
+      *            WS-DIAS-MES atraves dessa sub-rotina partilhada).
+      *            Corrigido o EVALUATE WS-DIAS-MES: os WHEN estavam
+      *            todos a comecar em 1 e sobrepostos, pelo que um
+      *            mes de 31 dias caia sempre no primeiro WHEN 1
+      *            THRU 28. Passa a testar do maior para o mais
+      *            restrito, excluindo o escalao ja coberto.
+      *            WS-MESES-ANO deixa de vir de um MOVE fixo - passa
+      *            a ser lido (ACCEPT) e o nome do mes e os dias do
+      *            mes sao obtidos atraves de PROGCALENDARIO.
+      * 09/08/26 - A data-limite "09/04/2026", que estava presa num
+      *            FILLER sem uso, passa a vir de CTL-DATA-LIMITE-
+      *            MOVIE em CONTROLE.DAT (via CTLGERAL.cpy), e serve
+      *            agora para avisar se a data tratada ja passou do
+      *            prazo configurado.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGMOVIE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROLE        ASSIGN TO "CONTROLE.DAT"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-FS-CONTROLE.
        DATA DIVISION.
        FILE SECTION.
+       FD  CONTROLE.
+       01  FD-CTL-REGISTO-GERAL.
+           03 FD-CTL-NOTA-MINIMA           PIC 9V99.
+           03 FD-CTL-DATA-CORRENTE         PIC X(10).
+           03 FD-CTL-LIMITE-FALTAS         PIC 9(02).
+           03 FD-CTL-DATA-LIMITE-INSPECT   PIC X(10).
+           03 FD-CTL-DATA-LIMITE-MOVIE     PIC X(10).
+           03 FILLER                       PIC X(27).
+
        WORKING-STORAGE SECTION.
+       01 WS-FS-CONTROLE                  PIC X(02) VALUE SPACES.
+       COPY "CTLGERAL.cpy".
+
+       01 WS-LIMITE-MOVIE.
+          03 WS-LIM-DD                    PIC 9(02).
+          03 FILLER                       PIC X.
+          03 WS-LIM-MM                    PIC 9(02).
+          03 FILLER                       PIC X.
+          03 WS-LIM-AA                    PIC 9(04).
+       01 WS-LIM-AAAAMMDD                 PIC 9(08).
+       01 WS-DATA-AAAAMMDD                PIC 9(08).
        01 WS-DATA              PIC X(10) VALUE SPACES.
        01 FILLER     REDEFINES  WS-DATA.
           03 WS-DATA-DD        PIC 9(02).
@@ -18,7 +61,6 @@
           03 WS-DATA-AA        PIC 9(04).
        77 WS-NOME-MES-AUX      PIC X(15) VALUE SPACES.
        77 WS-TECLAS-AUX        PIC X.
-       77 FILLER               PIC X(10) VALUE "09/04/2026".
 
        01 WS-MESES-ANO         PIC 99 VALUE ZEROS.
           88 WS-MES-ATUAL              VALUE 1 THRU 12.
@@ -29,13 +71,29 @@
           88 WS-MES-30                VALUE 1 THRU 30.
           88 WS-MES-31                VALUE 1 THRU 31.
 
+       01 WS-VALDATA-PARAMETRES.
+          03 WS-VD-DIA                PIC 99.
+          03 WS-VD-MES                PIC 99.
+          03 WS-VD-ANO                PIC 9(04).
+          03 WS-VD-DATA-VALIDA        PIC X.
+             88 WS-VD-VALIDA                 VALUE 'S'.
+
+       01 WS-CAL-PARAMETRES.
+          03 WS-CAL-MES               PIC 99.
+          03 WS-CAL-ANO                PIC 9(04).
+          03 WS-CAL-NOME-MES          PIC X(10).
+          03 WS-CAL-DIAS-MES          PIC 99.
+          03 WS-CAL-MES-VALIDO        PIC X.
+             88 WS-CAL-MES-OK                VALUE 'S'.
+
        PROCEDURE DIVISION.
       ******************************************************************
       *     INICIALIZA AS VARIAVEIS E CHAMA OS DEMAIS PARAGRAFOS
       ******************************************************************
        P100-INICIAL.
             DISPLAY "INICIO DO PROCESSAMENTO".
-            MOVE 3          TO WS-MESES-ANO.
+            PERFORM LE-CONTROLE.
+            ACCEPT WS-MESES-ANO.
 
             IF WS-MES-ATUAL THEN
                 DISPLAY "MES VERDADEIRO: " WS-MESES-ANO
@@ -43,19 +101,88 @@
                 DISPLAY "ESSE MES NAO EXISTE: " WS-MESES-ANO
             END-IF.
 
-            MOVE 31        TO WS-DIAS-MES.
+            PERFORM MOSTRA-NOME-MES.
 
-            EVALUATE WS-DIAS-MES
-               WHEN 1 THRU 28
-                    DISPLAY WS-DIAS-MES
-               WHEN 1 THRU 29
-                    DISPLAY WS-DIAS-MES
-               WHEN 1 THRU 30
-                   DISPLAY WS-DIAS-MES
-               WHEN 1 THRU 31
-                   DISPLAY WS-DIAS-MES
+            MOVE WS-CAL-DIAS-MES TO WS-DIAS-MES.
 
+            EVALUATE TRUE
+               WHEN WS-MES-31 AND NOT WS-MES-30
+                    DISPLAY WS-DIAS-MES " - MES DE 31 DIAS"
+               WHEN WS-MES-30 AND NOT WS-FEV-B
+                    DISPLAY WS-DIAS-MES " - MES DE 30 DIAS"
+               WHEN WS-FEV-B AND NOT WS-FEV-NB
+                    DISPLAY WS-DIAS-MES " - MES DE 29 DIAS (BISSEXTO)"
+               WHEN WS-FEV-NB
+                    DISPLAY WS-DIAS-MES " - MES DE 28 DIAS OU MENOS"
+               WHEN OTHER
+                    DISPLAY WS-DIAS-MES " - VALOR INVALIDO"
+            END-EVALUATE.
 
+            MOVE 12         TO WS-DATA-DD
+            MOVE 03         TO WS-DATA-MM
+            MOVE 2026       TO WS-DATA-AA
+            PERFORM VALIDA-DATA.
 
             STOP RUN.
+
+       LE-CONTROLE.
+
+            MOVE "09/04/2026" TO CTL-DATA-LIMITE-MOVIE
+
+            OPEN INPUT CONTROLE
+            IF WS-FS-CONTROLE = "00"
+                READ CONTROLE
+                IF WS-FS-CONTROLE = "00"
+                    MOVE FD-CTL-DATA-LIMITE-MOVIE
+                         TO CTL-DATA-LIMITE-MOVIE
+                END-IF
+                CLOSE CONTROLE
+            END-IF.
+
+       MOSTRA-NOME-MES.
+
+            MOVE WS-MESES-ANO TO WS-CAL-MES
+            MOVE 2026         TO WS-CAL-ANO
+
+            CALL 'PROGCALENDARIO' USING WS-CAL-PARAMETRES
+
+            IF WS-CAL-MES-OK
+                MOVE WS-CAL-NOME-MES TO WS-NOME-MES-AUX
+                DISPLAY "NOME DO MES: " WS-NOME-MES-AUX
+            ELSE
+                DISPLAY "NOME DO MES: DESCONHECIDO"
+            END-IF.
+
+       VALIDA-DATA.
+
+            MOVE WS-DATA-DD TO WS-VD-DIA
+            MOVE WS-DATA-MM TO WS-VD-MES
+            MOVE WS-DATA-AA TO WS-VD-ANO
+
+            CALL 'PROGVALDATA' USING WS-VALDATA-PARAMETRES
+
+            IF WS-VD-VALIDA
+                DISPLAY 'DATA VALIDA.'
+                PERFORM VERIFICA-PRAZO
+            ELSE
+                DISPLAY 'DATA INVALIDA.'
+            END-IF.
+
+       VERIFICA-PRAZO.
+
+            MOVE CTL-DATA-LIMITE-MOVIE TO WS-LIMITE-MOVIE
+            COMPUTE WS-LIM-AAAAMMDD = WS-LIM-AA * 10000
+                                    + WS-LIM-MM * 100
+                                    + WS-LIM-DD
+            COMPUTE WS-DATA-AAAAMMDD = WS-DATA-AA * 10000
+                                     + WS-DATA-MM * 100
+                                     + WS-DATA-DD
+
+            IF WS-DATA-AAAAMMDD > WS-LIM-AAAAMMDD
+                DISPLAY 'DATA APOS O PRAZO CONFIGURADO ('
+                        CTL-DATA-LIMITE-MOVIE ').'
+            ELSE
+                DISPLAY 'DATA DENTRO DO PRAZO CONFIGURADO ('
+                        CTL-DATA-LIMITE-MOVIE ').'
+            END-IF.
        END PROGRAM PROGMOVIE.
