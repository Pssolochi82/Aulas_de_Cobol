@@ -0,0 +1,20 @@
+      ******************************************************************
+      * STATUSTB.cpy
+      * Tabela de codigo-para-descricao de WS-STATUS. Novos codigos
+      * sao acrescentados aqui como nova entrada, sem tocar no COBOL
+      * que os consulta.
+      ******************************************************************
+       01  STATUS-TAB.
+           03 FILLER.
+               05 FILLER               PIC 9      VALUE 1.
+               05 FILLER               PIC X(10)  VALUE 'HOMEM'.
+           03 FILLER.
+               05 FILLER               PIC 9      VALUE 2.
+               05 FILLER               PIC X(10)  VALUE 'MULHER'.
+           03 FILLER.
+               05 FILLER               PIC 9      VALUE 3.
+               05 FILLER               PIC X(10)  VALUE 'OUTRO'.
+       01  FILLER REDEFINES STATUS-TAB.
+           03 STATUS-ENTRADA OCCURS 3 TIMES.
+               05 STATUS-COD           PIC 9.
+               05 STATUS-DESC          PIC X(10).
