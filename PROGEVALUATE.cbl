@@ -3,6 +3,10 @@
       * Date:22/04/26
       * Purpose: ESTRUTURA DE DECISĂO EVALUATE
       * Tectonics: cobc
+      * Mod. History:
+      * 09/08/26 - Completado o EVALUATE WS-MES com WHEN 01 a WHEN 12;
+      *            outros programas passaram a usar este programa como
+      *            consulta oficial do nome do mes.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGEVALUATE.
@@ -15,7 +19,7 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            INITIALISE WS-VARIAVEIS
+            INITIALIZE WS-VARIAVEIS
 
             DISPLAY 'INFORME UM NUMERO DE MES: '
             ACCEPT WS-MES
@@ -30,6 +34,24 @@
                    DISPLAY 'FEVEREIRO'
                WHEN 03
                    DISPLAY 'MARCO'
+               WHEN 04
+                   DISPLAY 'ABRIL'
+               WHEN 05
+                   DISPLAY 'MAIO'
+               WHEN 06
+                   DISPLAY 'JUNHO'
+               WHEN 07
+                   DISPLAY 'JULHO'
+               WHEN 08
+                   DISPLAY 'AGOSTO'
+               WHEN 09
+                   DISPLAY 'SETEMBRO'
+               WHEN 10
+                   DISPLAY 'OUTUBRO'
+               WHEN 11
+                   DISPLAY 'NOVEMBRO'
+               WHEN 12
+                   DISPLAY 'DEZEMBRO'
                WHEN OTHER
                    DISPLAY 'MES INVALIDO'
             END-EVALUATE
