@@ -3,30 +3,161 @@
       * Date: 27/04/25
       * Purpose: CALL DINÁMICO
       * Tectonics: cobc
+      ******************************************************************
+      * Mod. History:
+      * 09/08/26 - Le o indicador de erro devolvido por PROGCHAMADO
+      *            (WS-IND-ERRO) e avisa quando a soma transbordou em
+      *            vez de mostrar sempre o resultado como valido.
+      * 09/08/26 - PROGCHAMADO passou a aceitar WS-OPERACAO; este
+      *            programa agora demonstra as quatro operacoes
+      *            suportadas atraves de uma tabela de chamadas.
+      * 09/08/26 - Cada chamada a PROGCHAMADO passa a ficar registada
+      *            em AUDITCALL.LOG (programa chamador, parametros de
+      *            entrada e saida, e data/hora), para auditoria.
+      * 09/08/26 - CALL a PROGCHAMADO protegida com ON EXCEPTION, para
+      *            o caso do programa nao estar disponivel em tempo de
+      *            execucao (em vez de o CALL abortar o job todo).
+      * 09/08/26 - FD-AUDIT-REGISTO alargado de X(100) para X(112),
+      *            largura real de WS-AUDIT-LINHA - estava a cortar o
+      *            fim da linha (WS-AL-HORA) em todo registo gravado.
+      * 09/08/26 - MAIN-PROCEDURE passa a devolver WS-RETURN-CODE
+      *            (RETCOD.cpy) em vez de um STOP RUN simples - uma
+      *            chamada que falhou (ON EXCEPTION) ou que reportou
+      *            transbordo marca RC-ERRO, para o driver de batch
+      *            distinguir um job com problemas de um abend cego.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCHAMADOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA ASSIGN TO "AUDITCALL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDITORIA.
+       01  FD-AUDIT-REGISTO             PIC X(112).
+
        WORKING-STORAGE SECTION.
        01 WS-AREA.
            03 WS-RS                PIC 99.
            03 WS-N1                PIC 99.
            03 WS-N2                PIC 99.
+           03 WS-IND-ERRO          PIC X.
+               88 WS-CHAMADO-ERRO         VALUE 'S'.
+               88 WS-CHAMADO-SEM-ERRO     VALUE 'N'.
+           03 WS-OPERACAO          PIC X.
+           03 WS-IND-CHAMADA       PIC X.
+               88 WS-CHAMADA-FALHOU       VALUE 'S'.
+               88 WS-CHAMADA-OK           VALUE 'N'.
+
+       01 WS-OP-TAB.
+           03 FILLER               PIC X VALUE '+'.
+           03 FILLER               PIC X VALUE '-'.
+           03 FILLER               PIC X VALUE '*'.
+           03 FILLER               PIC X VALUE '/'.
+       01 FILLER REDEFINES WS-OP-TAB.
+           03 WS-OP-ENTRADA        PIC X OCCURS 4 TIMES.
+
+       01 WS-OP-IDX                PIC 9 VALUE 1.
+
+       COPY "RETCOD.cpy".
+
+       01 WS-FS-AUDITORIA          PIC X(02) VALUE ZEROS.
+
+       01 WS-AUDIT-DATA            PIC 9(08) VALUE ZEROS.
+       01 WS-AUDIT-HORA            PIC 9(08) VALUE ZEROS.
+
+       01 WS-AUDIT-LINHA.
+           03 FILLER               PIC X(11) VALUE "CHAMADOR: ".
+           03 WS-AL-CHAMADOR        PIC X(12).
+           03 FILLER               PIC X(05) VALUE " OP: ".
+           03 WS-AL-OPERACAO        PIC X(01).
+           03 FILLER               PIC X(06) VALUE "  N1: ".
+           03 WS-AL-N1              PIC 99.
+           03 FILLER               PIC X(06) VALUE "  N2: ".
+           03 WS-AL-N2              PIC 99.
+           03 FILLER               PIC X(10) VALUE "  RESULT: ".
+           03 WS-AL-RESULT          PIC 99.
+           03 FILLER               PIC X(08) VALUE "  ERRO: ".
+           03 WS-AL-ERRO            PIC X(01).
+           03 FILLER               PIC X(11) VALUE "  FALHOU: ".
+           03 WS-AL-CHAMADA         PIC X(01).
+           03 FILLER               PIC X(09) VALUE "   DATA: ".
+           03 WS-AL-DATA            PIC 9(08).
+           03 FILLER               PIC X(09) VALUE "   HORA: ".
+           03 WS-AL-HORA            PIC 9(08).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      *     'D:\Cursos Udemy\Aprenda_Cobol\COBOL\bin'
             DISPLAY "PROGRAMA CHAMADOR"
 
-            INITIALISE WS-AREA
-
             MOVE 5     TO  WS-N1
             MOVE 3     TO  WS-N2
 
-            DISPLAY 'CHAMANDO PROGRAMA...'
-            CALL 'D:\Cursos Udemy\Aprenda_Cobol\COBOL\bin\PROGCHAMADO'
-                                                      USING WS-AREA
-            DISPLAY 'PROGRAMA CHAMADO EXECUTADO COM SUCESSO: '
-                                                         WS-RS
-            STOP RUN.
+            PERFORM CHAMA-PROGCHAMADO
+                VARYING WS-OP-IDX FROM 1 BY 1
+                UNTIL WS-OP-IDX > 4
+
+            STOP RUN GIVING WS-RETURN-CODE.
+
+       CHAMA-PROGCHAMADO.
+
+            INITIALIZE WS-RS WS-IND-ERRO
+            SET WS-CHAMADO-SEM-ERRO   TO TRUE
+            SET WS-CHAMADA-OK         TO TRUE
+            MOVE WS-OP-ENTRADA (WS-OP-IDX)    TO WS-OPERACAO
+
+            DISPLAY 'CHAMANDO PROGRAMA COM OPERACAO: ' WS-OPERACAO
+            CALL 'PROGCHAMADO'                       USING WS-AREA
+                ON EXCEPTION
+                    SET WS-CHAMADA-FALHOU TO TRUE
+                NOT ON EXCEPTION
+                    CONTINUE
+            END-CALL
+
+            PERFORM GRAVA-AUDITORIA
+
+            IF WS-CHAMADA-FALHOU
+                DISPLAY 'PROGCHAMADOR: PROGCHAMADO INDISPONIVEL - '
+                        'CHAMADA NAO EXECUTADA.'
+                SET RC-ERRO TO TRUE
+            ELSE
+                IF WS-CHAMADO-ERRO
+                    DISPLAY 'PROGCHAMADOR: PROGCHAMADO REPORTOU '
+                            'TRANSBORDO NO CALCULO.'
+                    SET RC-ERRO TO TRUE
+                ELSE
+                    DISPLAY 'PROGRAMA CHAMADO EXECUTADO COM SUCESSO: '
+                                                             WS-RS
+                END-IF
+            END-IF.
+
+       GRAVA-AUDITORIA.
+
+            ACCEPT WS-AUDIT-DATA FROM DATE YYYYMMDD
+            ACCEPT WS-AUDIT-HORA FROM TIME
+
+            MOVE "PROGCHAMADOR" TO WS-AL-CHAMADOR
+            MOVE WS-OPERACAO    TO WS-AL-OPERACAO
+            MOVE WS-N1          TO WS-AL-N1
+            MOVE WS-N2          TO WS-AL-N2
+            MOVE WS-RS          TO WS-AL-RESULT
+            MOVE WS-IND-ERRO    TO WS-AL-ERRO
+            MOVE WS-IND-CHAMADA TO WS-AL-CHAMADA
+            MOVE WS-AUDIT-DATA  TO WS-AL-DATA
+            MOVE WS-AUDIT-HORA  TO WS-AL-HORA
+
+            OPEN EXTEND AUDITORIA
+            IF WS-FS-AUDITORIA = "35"
+                OPEN OUTPUT AUDITORIA
+                CLOSE AUDITORIA
+                OPEN EXTEND AUDITORIA
+            END-IF
+
+            MOVE WS-AUDIT-LINHA TO FD-AUDIT-REGISTO
+            WRITE FD-AUDIT-REGISTO
+
+            CLOSE AUDITORIA.
        END PROGRAM PROGCHAMADOR.
