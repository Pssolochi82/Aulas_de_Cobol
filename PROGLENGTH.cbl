@@ -3,6 +3,16 @@
       * Date: 21/04/26
       * Purpose: COMO USAR O COMANDO DE INSTRUÇĂO LENGTH
       * Tectonics: cobc
+      * Mod. History:
+      * 09/08/26 - Acrescentado o codigo postal ao grupo ENDERECO e
+      *            uma verificacao de completude, para confirmar que
+      *            nenhum campo do endereco ficou por preencher.
+      * 09/08/26 - VERIFICA-COMPLETUDE passa a medir, por campo, o
+      *            comprimento de FUNCTION TRIM (via FUNCTION LENGTH,
+      *            a mesma funcao ja usada acima para WS-ENDERECO) em
+      *            vez de so comparar contra SPACES - assim um campo
+      *            com um unico caracter tambem fica INCOMPLETO, nao
+      *            so um campo totalmente vazio.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGLENGTH.
@@ -10,19 +20,67 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        77 WS-COMPRIMENTO                   PIC 99 VALUE 0.
+       77 WS-COMPRIMENTO-CAMPO             PIC 99 VALUE 0.
+       77 WS-MIN-CARACTERES                PIC 99 VALUE 3.
        01 WS-ENDERECO.
            03 WS-RUA                       PIC X(20).
            03 WS-FREGUESIA                 PIC X(20).
            03 WS-CIDADE                    PIC X(30).
+           03 WS-CODIGO-POSTAL             PIC X(08).
+
+       01 WS-ENDERECO-COMPLETO             PIC X VALUE 'S'.
+           88 WS-COMPLETO                        VALUE 'S'.
+           88 WS-INCOMPLETO                      VALUE 'N'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+            MOVE 'RUA DAS FLORES'          TO WS-RUA
+            MOVE 'AVEIRO'                  TO WS-FREGUESIA
+            MOVE 'AVEIRO'                  TO WS-CIDADE
+            MOVE '3800-001'                TO WS-CODIGO-POSTAL
+
             DISPLAY 'O COMPRIMENTO DO GRUPO ENDERECO E: '
                                             LENGTH OF WS-ENDERECO
 
             COMPUTE WS-COMPRIMENTO = FUNCTION LENGTH (WS-ENDERECO)
 
             DISPLAY 'OUTRA FORA: ' WS-COMPRIMENTO
+
+            PERFORM VERIFICA-COMPLETUDE
+
+            IF WS-COMPLETO
+                DISPLAY 'ENDERECO COMPLETO.'
+            ELSE
+                DISPLAY 'ENDERECO INCOMPLETO.'
+            END-IF
             .
             STOP RUN.
+
+       VERIFICA-COMPLETUDE.
+
+            SET WS-COMPLETO TO TRUE
+
+            COMPUTE WS-COMPRIMENTO-CAMPO =
+                    FUNCTION LENGTH (FUNCTION TRIM (WS-RUA))
+            IF WS-COMPRIMENTO-CAMPO < WS-MIN-CARACTERES
+                SET WS-INCOMPLETO TO TRUE
+            END-IF
+
+            COMPUTE WS-COMPRIMENTO-CAMPO =
+                    FUNCTION LENGTH (FUNCTION TRIM (WS-FREGUESIA))
+            IF WS-COMPRIMENTO-CAMPO < WS-MIN-CARACTERES
+                SET WS-INCOMPLETO TO TRUE
+            END-IF
+
+            COMPUTE WS-COMPRIMENTO-CAMPO =
+                    FUNCTION LENGTH (FUNCTION TRIM (WS-CIDADE))
+            IF WS-COMPRIMENTO-CAMPO < WS-MIN-CARACTERES
+                SET WS-INCOMPLETO TO TRUE
+            END-IF
+
+            COMPUTE WS-COMPRIMENTO-CAMPO =
+                    FUNCTION LENGTH (FUNCTION TRIM (WS-CODIGO-POSTAL))
+            IF WS-COMPRIMENTO-CAMPO < WS-MIN-CARACTERES
+                SET WS-INCOMPLETO TO TRUE
+            END-IF.
        END PROGRAM PROGLENGTH.
