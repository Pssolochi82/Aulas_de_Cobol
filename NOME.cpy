@@ -0,0 +1,15 @@
+      ******************************************************************
+      * NOME.cpy
+      * Layout comum do nome de uma pessoa: uma vista unica de 30
+      * posicoes para quem guarda o nome como texto livre (BOLETIM,
+      * PROGCORR) e, por REDEFINES, os componentes primeiro/meio/
+      * ultimo nome para quem os monta por partes (PROGSTRING). O
+      * nivel e o nome do campo sao palavras-marcador - cada programa
+      * faz REPLACING para o nivel e o nome que ja usa.
+      ******************************************************************
+       NIVEL-NOME CAMPO-NOME.
+           05 CAMPO-NOME-COMPLETO              PIC X(30).
+       NIVEL-NOME FILLER REDEFINES CAMPO-NOME.
+           05 CAMPO-NOME-PRIMEIRO              PIC X(10).
+           05 CAMPO-NOME-MEIO                  PIC X(10).
+           05 CAMPO-NOME-ULTIMO                PIC X(10).
