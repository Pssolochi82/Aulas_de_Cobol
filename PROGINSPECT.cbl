@@ -3,31 +3,84 @@
       * Date: 14/04/2026
       * Purpose: COMO USAR O COMANDO INSPECT
       * Tectonics: cobc
+      * Mod. History:
+      * 09/08/26 - Corrigido WS-MES-31 (tinha VALUE 1 THRU 30, igual
+      *            a WS-MES-30) e acrescentada a chamada a
+      *            PROGVALDATA para validar WS-DATA-DD/MM/AA a serio,
+      *            em vez destes 88-levels ficarem so declarados.
+      *            O caracter a procurar, o de substituicao e a
+      *            ancora AFTER do INSPECT deixam de estar escritos
+      *            no codigo e passam a vir de WS-INSPECT-PARAMS.
+      * 09/08/26 - A data-limite "14/04/2026", que estava presa num
+      *            FILLER sem uso, passa a vir de CTL-DATA-LIMITE-
+      *            INSPECT em CONTROLE.DAT (via CTLGERAL.cpy), e serve
+      *            agora para avisar se a data tratada ja passou do
+      *            prazo configurado.
+      * 09/08/26 - MAIN-PROCEDURE (com o STOP RUN) passa a vir logo a
+      *            seguir a P100-INICIAL, antes de VALIDA-DATA - assim
+      *            o fim de P100-INICIAL cai no STOP RUN em vez de
+      *            entrar em VALIDA-DATA uma segunda vez por fall-
+      *            through.
+      * 09/08/26 - Removidos WS-MESES-ANO/WS-DIAS-MES e os seus
+      *            88-levels: ficaram por declarar desde a mudanca
+      *            para PROGVALDATA e nunca chegaram a ser referidos
+      *            na PROCEDURE DIVISION - a validacao real usa
+      *            WS-CAL-DIAS-MES, devolvido por PROGCALENDARIO
+      *            dentro do proprio PROGVALDATA.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGINSPECT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROLE        ASSIGN TO "CONTROLE.DAT"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-FS-CONTROLE.
        DATA DIVISION.
        FILE SECTION.
+       FD  CONTROLE.
+       01  FD-CTL-REGISTO-GERAL.
+           03 FD-CTL-NOTA-MINIMA           PIC 9V99.
+           03 FD-CTL-DATA-CORRENTE         PIC X(10).
+           03 FD-CTL-LIMITE-FALTAS         PIC 9(02).
+           03 FD-CTL-DATA-LIMITE-INSPECT   PIC X(10).
+           03 FD-CTL-DATA-LIMITE-MOVIE     PIC X(10).
+           03 FILLER                       PIC X(27).
+
        WORKING-STORAGE SECTION.
+       01 WS-FS-CONTROLE                  PIC X(02) VALUE SPACES.
+       COPY "CTLGERAL.cpy".
+
+       01 WS-LIMITE-INSPECT.
+          03 WS-LIM-DD                    PIC 9(02).
+          03 FILLER                       PIC X.
+          03 WS-LIM-MM                    PIC 9(02).
+          03 FILLER                       PIC X.
+          03 WS-LIM-AA                    PIC 9(04).
+       01 WS-LIM-AAAAMMDD                 PIC 9(08).
+       01 WS-DATA-AAAAMMDD                PIC 9(08).
        01 WS-DATA                         PIC X(10) VALUE SPACES.
        01 FILLER    REDEFINES              WS-DATA.
           03 WS-DATA-DD                   PIC 9(02).
           03 FILLER                       PIC X.
           03 WS-DATA-MM                   PIC 9(02).
           03 FILLER                       PIC X.
+          03 WS-DATA-AA                   PIC 9(04).
        77 WS-NOME-MES-AUX                 PIC X(15) VALUE SPACES.
        77 WS-TECLA-AUX                    PIC X.                        *O AUX È usado para fazer contagem*
        77 WS-TOTAL                        PIC 9(02).
-       77 FILLER                          PIC X(10) VALUES "14/04/2026".
 
-       01 WS-MESES-ANO                    PIC 99 VALUE ZEROS.
-          88 WS-MES-ATUAL                        VALUE 1 THRU 12.
+       01 WS-VALDATA-PARAMETRES.
+          03 WS-VD-DIA                    PIC 99.
+          03 WS-VD-MES                    PIC 99.
+          03 WS-VD-ANO                    PIC 9(04).
+          03 WS-VD-DATA-VALIDA            PIC X.
+             88 WS-VD-VALIDA                     VALUE 'S'.
 
-       01 WS-DIAS-MES                     PIC 99 VALUE ZEROS.
-          88 WS-FEV-NB                           VALUE 1 THRU 28.
-          88 WS-FEV-B                            VALUE 1 THRU 29.
-          88 WS-MES-30                           VALUE 1 THRU 30.
-          88 WS-MES-31                           VALUE 1 THRU 30.
+       01 WS-INSPECT-PARAMS.
+          03 WS-INSPECT-PROCURA           PIC X VALUE "/".
+          03 WS-INSPECT-SUBSTITUI         PIC X VALUE "-".
+          03 WS-INSPECT-APOS              PIC X(02) VALUE "12".
        PROCEDURE DIVISION.
       ******************************************************************
       *    INICIALIZAR AS VARIAVEIS E CHAMA OS DEMAIS PARAGRAFOS
@@ -35,6 +88,8 @@
        P100-INICIAL.
            DISPLAY"INICIO DO PROCESSAMENTO".
 
+            PERFORM LE-CONTROLE.
+
             MOVE "12"                   TO WS-DATA(01:02).
             MOVE "/"                    TO WS-DATA(03:01).
             MOVE"03"                    TO WS-DATA(04:02).
@@ -48,11 +103,61 @@
 
       *      DISPLAY "CONTAGEM TOTAL DO CARACTER: " WS-TOTAL.
 
-             INSPECT WS-DATA REPLACING ALL "/" BY "-" AFTER "12".
+             INSPECT WS-DATA REPLACING ALL WS-INSPECT-PROCURA
+                     BY WS-INSPECT-SUBSTITUI AFTER WS-INSPECT-APOS.
 
              DISPLAY WS-DATA.
 
+             PERFORM VALIDA-DATA.
+
        MAIN-PROCEDURE.
 
             STOP RUN.
+
+       VALIDA-DATA.
+
+            MOVE WS-DATA-DD TO WS-VD-DIA
+            MOVE WS-DATA-MM TO WS-VD-MES
+            MOVE WS-DATA-AA TO WS-VD-ANO
+
+            CALL 'PROGVALDATA' USING WS-VALDATA-PARAMETRES
+
+            IF WS-VD-VALIDA
+                DISPLAY 'DATA VALIDA.'
+                PERFORM VERIFICA-PRAZO
+            ELSE
+                DISPLAY 'DATA INVALIDA.'
+            END-IF.
+
+       VERIFICA-PRAZO.
+
+            MOVE CTL-DATA-LIMITE-INSPECT TO WS-LIMITE-INSPECT
+            COMPUTE WS-LIM-AAAAMMDD = WS-LIM-AA * 10000
+                                    + WS-LIM-MM * 100
+                                    + WS-LIM-DD
+            COMPUTE WS-DATA-AAAAMMDD = WS-DATA-AA * 10000
+                                     + WS-DATA-MM * 100
+                                     + WS-DATA-DD
+
+            IF WS-DATA-AAAAMMDD > WS-LIM-AAAAMMDD
+                DISPLAY 'DATA APOS O PRAZO CONFIGURADO ('
+                        CTL-DATA-LIMITE-INSPECT ').'
+            ELSE
+                DISPLAY 'DATA DENTRO DO PRAZO CONFIGURADO ('
+                        CTL-DATA-LIMITE-INSPECT ').'
+            END-IF.
+
+       LE-CONTROLE.
+
+            MOVE "14/04/2026" TO CTL-DATA-LIMITE-INSPECT
+
+            OPEN INPUT CONTROLE
+            IF WS-FS-CONTROLE = "00"
+                READ CONTROLE
+                IF WS-FS-CONTROLE = "00"
+                    MOVE FD-CTL-DATA-LIMITE-INSPECT
+                         TO CTL-DATA-LIMITE-INSPECT
+                END-IF
+                CLOSE CONTROLE
+            END-IF.
        END PROGRAM PROGINSPECT.
