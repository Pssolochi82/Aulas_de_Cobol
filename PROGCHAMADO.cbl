@@ -3,24 +3,83 @@
       * Date: 27/04/26
       * Purpose: CALL EST¡TICO
       * Tectonics: cobc
+      ******************************************************************
+      * Mod. History:
+      * 09/08/26 - Protege a soma em WS-RETURN com ON SIZE ERROR e
+      *            devolve o resultado atraves de WS-IND-ERRO em vez
+      *            de deixar o campo transbordar em silencio.
+      * 09/08/26 - Passa a ser uma sub-rotina de calculo generica:
+      *            WS-OPERACAO seleciona somar/subtrair/multiplicar/
+      *            dividir em vez de fazer sempre a mesma soma.
+      * 09/08/26 - O tratamento de erro deixa de estar em linha no
+      *            MAIN-PROCEDURE e passa para um paragrafo P800-ERRO
+      *            proprio, como em PROGDECISAOIF e PROGSIZEERROR, que
+      *            tambem marca WS-RETURN-CODE (RETCOD.cpy). Por ser
+      *            uma sub-rotina chamada por CALL, o codigo de retorno
+      *            fica interno - quem precisa de saber se a chamada
+      *            falhou continua a ler WS-IND-ERRO, como ja acontecia.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCHAMADO.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY "RETCOD.cpy".
+
        LINKAGE SECTION.
        01 PARAMETRES.
            02 WS-RETURN  PIC 99 VALUE 0.
            02 WS-NUM-1   PIC 99 VALUE 0.
            02 WS-NUM-2   PIC 99 VALUE 0.
+           02 WS-IND-ERRO PIC X VALUE 'N'.
+               88 WS-ERRO-OVERFLOW        VALUE 'S'.
+               88 WS-SEM-ERRO             VALUE 'N'.
+           02 WS-OPERACAO PIC X VALUE '+'.
+               88 WS-OP-SOMAR             VALUE '+'.
+               88 WS-OP-SUBTRAIR          VALUE '-'.
+               88 WS-OP-MULTIPLICAR       VALUE '*'.
+               88 WS-OP-DIVIDIR           VALUE '/'.
 
        PROCEDURE DIVISION USING PARAMETRES.
        MAIN-PROCEDURE.
            DISPLAY "PROGRAMA CHAMADO"
-           DISPLAY 'RECEBEU WS-NUM-1: '  WS-NUM-1
-           DISPLAY 'RECEBEU WS-NUM-2: '  WS-NUM-2
+           DISPLAY 'RECEBEU WS-NUM-1: '     WS-NUM-1
+           DISPLAY 'RECEBEU WS-NUM-2: '     WS-NUM-2
+           DISPLAY 'RECEBEU WS-OPERACAO: '  WS-OPERACAO
+
+           SET WS-SEM-ERRO TO TRUE
 
-           COMPUTE WS-RETURN = WS-NUM-1 + WS-NUM-2
+           EVALUATE TRUE
+               WHEN WS-OP-SOMAR
+                   COMPUTE WS-RETURN = WS-NUM-1 + WS-NUM-2
+                       ON SIZE ERROR SET WS-ERRO-OVERFLOW TO TRUE
+                   END-COMPUTE
+               WHEN WS-OP-SUBTRAIR
+                   COMPUTE WS-RETURN = WS-NUM-1 - WS-NUM-2
+                       ON SIZE ERROR SET WS-ERRO-OVERFLOW TO TRUE
+                   END-COMPUTE
+               WHEN WS-OP-MULTIPLICAR
+                   COMPUTE WS-RETURN = WS-NUM-1 * WS-NUM-2
+                       ON SIZE ERROR SET WS-ERRO-OVERFLOW TO TRUE
+                   END-COMPUTE
+               WHEN WS-OP-DIVIDIR
+                   COMPUTE WS-RETURN = WS-NUM-1 / WS-NUM-2
+                       ON SIZE ERROR SET WS-ERRO-OVERFLOW TO TRUE
+                   END-COMPUTE
+               WHEN OTHER
+                   SET WS-ERRO-OVERFLOW TO TRUE
+                   DISPLAY 'PROGCHAMADO: WS-OPERACAO INVALIDA.'
+           END-EVALUATE
+
+           IF WS-ERRO-OVERFLOW
+               PERFORM P800-ERRO
+           END-IF
 
            GOBACK.
+
+       P800-ERRO.
+
+           SET RC-ERRO TO TRUE
+           DISPLAY 'PROGCHAMADO: CALCULO NAO REALIZADO - '
+                   'TRANSBORDO OU OPERACAO INVALIDA.'
+           .
        END PROGRAM PROGCHAMADO.
