@@ -0,0 +1,10 @@
+      ******************************************************************
+      * DINHEIRO.cpy
+      * Layout comum para um valor monetario com sinal e duas casas
+      * decimais (PIC S9(07)V99), reunido num so sitio para que todos
+      * os programas que guardam dinheiro (PROGPAG, TESTE2, PROGRELDIA)
+      * concordem na largura do campo. O nivel e o nome do campo sao
+      * palavras-marcador - cada programa faz REPLACING para o nivel e
+      * o nome que ja usa.
+      ******************************************************************
+       NIVEL-DINHEIRO CAMPO-DINHEIRO         PIC S9(07)V99 VALUE ZEROS.
