@@ -0,0 +1,14 @@
+      ******************************************************************
+      * RETCOD.cpy
+      * Codigo de retorno partilhado entre os programas, ao estilo dos
+      * condition codes de um step de JCL: 0 = OK, 4 = aviso, 8 = erro,
+      * 12 a 96 = erro grave. Cada programa continua a ter os seus
+      * proprios codigos de motivo (ex.: WS-COD-ERRO em PROGDECISAOIF);
+      * WS-RETURN-CODE e o nivel comum que um driver de batch pode
+      * verificar sem conhecer o motivo especifico de cada um.
+      ******************************************************************
+       01 WS-RETURN-CODE                       PIC 99 VALUE ZEROS.
+           88 RC-OK                                   VALUE 0.
+           88 RC-AVISO                                VALUE 4.
+           88 RC-ERRO                                 VALUE 8.
+           88 RC-ERRO-GRAVE                           VALUE 12 THRU 96.
