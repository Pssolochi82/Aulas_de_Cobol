@@ -3,23 +3,94 @@
       * Date: 09/04/2026
       * Purpose: EXEMPLO DE BOOLEAN( TRUE - FALSE) EM UM PAGAMENTO
       * Tectonics: cobc
+      * Mod. History:
+      * 09/08/26 - Acrescentado o registo de confirmacao de pagamento
+      *            (fatura, valor, data/hora) gravado em PAGAMENTOS.DAT,
+      *            e um terceiro estado PENDENTE ('P') alem de
+      *            confirmado/nao confirmado.
+      * 09/08/26 - WS-FATURA-VALOR passa a vir do copybook DINHEIRO.cpy,
+      *            partilhado com TESTE2, para garantir a mesma largura
+      *            de campo monetario nos dois programas.
+      * 09/08/26 - WS-PAG-VALOR e FD-PAG-REGISTO alargados a par do
+      *            alargamento de DINHEIRO.cpy para PIC S9(07)V99.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGPAG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAGAMENTOS ASSIGN TO "PAGAMENTOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PAGAMENTOS.
        DATA DIVISION.
        FILE SECTION.
+       FD  PAGAMENTOS.
+       01  FD-PAG-REGISTO                  PIC X(61).
+
        WORKING-STORAGE SECTION.
+       77 WS-FS-PAGAMENTOS                 PIC X(02) VALUE ZEROS.
+
        01 WS-PAGTO                         PIC X VALUE 'N'.
-          88 WS-CONFIRM                    VALUE 'S' FALSE 'N'.
+          88 WS-CONFIRM                    VALUE 'S'.
+          88 WS-NAO-CONFIRM                VALUE 'N'.
+          88 WS-PENDENTE                   VALUE 'P'.
+
+       01 WS-FATURA-NUM                    PIC 9(06) VALUE ZEROS.
+       COPY "DINHEIRO.cpy" REPLACING NIVEL-DINHEIRO BY 01
+                                     CAMPO-DINHEIRO BY WS-FATURA-VALOR.
+       01 WS-FATURA-DATA                   PIC 9(08) VALUE ZEROS.
+       01 WS-FATURA-HORA                   PIC 9(08) VALUE ZEROS.
+
+       01 WS-PAG-LINHA.
+           03 FILLER                       PIC X(08) VALUE "FATURA: ".
+           03 WS-PAG-FATURA                PIC 9(06).
+           03 FILLER                       PIC X(09) VALUE "  VALOR: ".
+           03 WS-PAG-VALOR                 PIC -(07)9.99.
+           03 FILLER                       PIC X(10) VALUE "  ESTADO: ".
+           03 WS-PAG-ESTADO                PIC X(01).
+           03 FILLER                       PIC X(08) VALUE "  DATA: ".
+           03 WS-PAG-DATA                  PIC 9(08).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+            MOVE 100234        TO WS-FATURA-NUM
+            MOVE 125.50        TO WS-FATURA-VALOR
+
             DISPLAY 'SITUACAO DO PAGTO ATUAL: ' WS-PAGTO
             SET WS-CONFIRM                     TO TRUE
             DISPLAY 'NOVA SITUACAO DO PAGTO.: ' WS-PAGTO
-            SET WS-CONFIRM                     TO FALSE
+            PERFORM GRAVA-PAGAMENTO
+
+            MOVE 'P'            TO WS-PAGTO
+            DISPLAY 'SITUACAO DO PAGTO PEND.: ' WS-PAGTO
+            PERFORM GRAVA-PAGAMENTO
+
+            MOVE 'N'            TO WS-PAGTO
             DISPLAY 'SITUACAO DO PAGTO CORR.: ' WS-PAGTO
+            PERFORM GRAVA-PAGAMENTO
 
             STOP RUN.
+
+       GRAVA-PAGAMENTO.
+
+            ACCEPT WS-FATURA-DATA FROM DATE YYYYMMDD
+            ACCEPT WS-FATURA-HORA FROM TIME
+
+            MOVE WS-FATURA-NUM   TO WS-PAG-FATURA
+            MOVE WS-FATURA-VALOR TO WS-PAG-VALOR
+            MOVE WS-PAGTO        TO WS-PAG-ESTADO
+            MOVE WS-FATURA-DATA  TO WS-PAG-DATA
+
+            OPEN EXTEND PAGAMENTOS
+            IF WS-FS-PAGAMENTOS = "35"
+                OPEN OUTPUT PAGAMENTOS
+                CLOSE PAGAMENTOS
+                OPEN EXTEND PAGAMENTOS
+            END-IF
+
+            MOVE WS-PAG-LINHA TO FD-PAG-REGISTO
+            WRITE FD-PAG-REGISTO
+
+            CLOSE PAGAMENTOS.
        END PROGRAM PROGPAG.
