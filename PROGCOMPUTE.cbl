@@ -3,24 +3,83 @@
       * Date: 09/04/2026
       * Purpose: EXEMPLOS DE COMPUTE
       * Tectonics: cobc
+      ******************************************************************
+      * Mod. History:
+      * 09/08/26 - Cada COMPUTE do encadeamento passou a ter ON SIZE
+      *            ERROR proprio, avisando o operador em vez de deixar
+      *            o resultado dar a volta silenciosamente (o passo
+      *            "** 3" e o que mais facilmente estoura WS-RESULT).
+      * 09/08/26 - Cada par aceite do operador e o seu WS-RESULT
+      *            passam a ficar gravados em PROGCOMPUTE.LOG para
+      *            auditoria posterior.
+      * 09/08/26 - Cada COMPUTE do encadeamento so corre se o passo
+      *            anterior nao tiver transbordado (IF NOT WS-HOUVE-
+      *            ERRO) - antes o encadeamento inteiro corria sempre,
+      *            mesmo depois de um transbordo, contradizendo a
+      *            mensagem de "encadeamento interrompido".
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOMPUTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-CALCULO   ASSIGN TO "PROGCOMPUTE.LOG"
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS IS WS-FS-LOG.
        DATA DIVISION.
        FILE SECTION.
+       FD  LOG-CALCULO.
+       01  FD-LOG-REGISTO              PIC X(40).
        WORKING-STORAGE SECTION.
        77 WS-RESULT                        PIC 9(05) VALUE ZEROS.
        77 WS-NUM-1                         PIC 99    VALUE ZEROS.
        77 WS-NUM-2                         PIC 99    VALUE ZEROS.
+       77 WS-IND-ERRO                      PIC X     VALUE 'N'.
+           88 WS-HOUVE-ERRO                VALUE 'S'.
+       77 WS-FS-LOG                        PIC X(02) VALUE SPACES.
+       01 WS-LOG-LINHA.
+           03 WS-LOG-NUM-1              PIC Z9.
+           03 FILLER                    PIC X(3) VALUE ' + '.
+           03 WS-LOG-NUM-2              PIC Z9.
+           03 FILLER                    PIC X(3) VALUE ' = '.
+           03 WS-LOG-RESULT             PIC ZZZZ9.
+           03 FILLER                    PIC X(24) VALUE SPACES.
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
 
             COMPUTE WS-RESULT = 5 + 5
-            COMPUTE WS-RESULT = WS-RESULT * 3
-            COMPUTE WS-RESULT = WS-RESULT - 15
-            COMPUTE WS-RESULT = WS-RESULT / 3
-            COMPUTE WS-RESULT = WS-RESULT ** 3
+                ON SIZE ERROR PERFORM P800-ERRO
+            END-COMPUTE
+
+            IF NOT WS-HOUVE-ERRO
+                COMPUTE WS-RESULT = WS-RESULT * 3
+                    ON SIZE ERROR PERFORM P800-ERRO
+                END-COMPUTE
+            END-IF
+
+            IF NOT WS-HOUVE-ERRO
+                COMPUTE WS-RESULT = WS-RESULT - 15
+                    ON SIZE ERROR PERFORM P800-ERRO
+                END-COMPUTE
+            END-IF
+
+            IF NOT WS-HOUVE-ERRO
+                COMPUTE WS-RESULT = WS-RESULT / 3
+                    ON SIZE ERROR PERFORM P800-ERRO
+                END-COMPUTE
+            END-IF
 
-            DISPLAY 'RESULTADO: ' WS-RESULT
+            IF NOT WS-HOUVE-ERRO
+                COMPUTE WS-RESULT = WS-RESULT ** 3
+                    ON SIZE ERROR PERFORM P800-ERRO
+                END-COMPUTE
+            END-IF
+
+            IF WS-HOUVE-ERRO
+                DISPLAY 'ENCADEAMENTO INTERROMPIDO POR TRANSBORDO.'
+            ELSE
+                DISPLAY 'RESULTADO: ' WS-RESULT
+            END-IF
 
             DISPLAY 'INFORME O PRIMEIRO NUMERO: '
             ACCEPT WS-NUM-1
@@ -28,9 +87,32 @@
             DISPLAY 'INFORME O SEGUNDO NUMERO: '
             ACCEPT WS-NUM-2
 
+            MOVE 'N' TO WS-IND-ERRO
             COMPUTE WS-RESULT = WS-NUM-1 + WS-NUM-2
+                ON SIZE ERROR PERFORM P800-ERRO
+            END-COMPUTE
 
-            DISPLAY 'RESULTADO: ' WS-RESULT
+            IF NOT WS-HOUVE-ERRO
+                DISPLAY 'RESULTADO: ' WS-RESULT
+                PERFORM P700-GRAVA-LOG
+            END-IF
 
             STOP RUN.
+
+       P700-GRAVA-LOG.
+            MOVE WS-NUM-1  TO WS-LOG-NUM-1
+            MOVE WS-NUM-2  TO WS-LOG-NUM-2
+            MOVE WS-RESULT TO WS-LOG-RESULT
+
+            OPEN EXTEND LOG-CALCULO
+            IF WS-FS-LOG NOT = "00"
+                OPEN OUTPUT LOG-CALCULO
+            END-IF
+            WRITE FD-LOG-REGISTO FROM WS-LOG-LINHA
+            CLOSE LOG-CALCULO.
+
+       P800-ERRO.
+            SET WS-HOUVE-ERRO TO TRUE
+            DISPLAY 'ERRO: O CALCULO EXCEDE A CAPACIDADE DE '
+                    'WS-RESULT (PIC 9(05)).'.
        END PROGRAM PROGCOMPUTE.
