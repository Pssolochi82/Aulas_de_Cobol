@@ -1,8 +1,26 @@
       ******************************************************************
       * Author: PALMIRA SOLOCHI
       * Date: 15/04/26
-      * Purpose: DEMOSTRAÇĂO DO COMANDO STRING
+      * Purpose: DEMOSTRACAO DO COMANDO STRING
       * Tectonics: cobc
+      * Mod. History:
+      * 09/08/26 - FORMA1 monta o nome a partir de campos separados de
+      *            primeiro/do meio/ultimo nome, com o espacamento a
+      *            ajustar-se conforme o nome do meio vem ou nao
+      *            preenchido. FORMA4 deixa de ter WS-PONTEIRO fixo em
+      *            4 - passa a localizar o inicio do espaco em branco
+      *            dentro de WS-TEXTO e calcular o ponteiro a partir
+      *            dai (o que tambem corrige a sobreposicao que havia
+      *            com o "E" de ESTA).
+      * 09/08/26 - Os campos de nome da FORMA1 passam a vir de
+      *            NOME.cpy, o layout de nome partilhado com BOLETIM
+      *            e PROGCORR.
+      * 09/08/26 - Corrigido o calculo de WS-PONTEIRO na FORMA4 (estava
+      *            a apontar um caracter a frente, colando "PALMIRA" ao
+      *            "E" de ESTA em vez de deixar o espaco separador).
+      * 09/08/26 - Os INITIALIZE que abrem a FORMA2/FORMA3/FORMA4
+      *            estavam a comecar na Area A (coluna 8); reindentados
+      *            para a Area B, como todo o resto do paragrafo.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGSTRING.
@@ -12,24 +30,48 @@
        77 WS-CONTEUDO                 PIC X(30) VALUE SPACES.
        77 WS-TEXTO                    PIC X(40) VALUE SPACES.
        77 WS-PONTEIRO                 PIC 9(02) VALUE ZEROS.
+       77 WS-IDX-ESPACO               PIC 9(02) VALUE ZEROS.
+
+       COPY "NOME.cpy" REPLACING NIVEL-NOME BY 01
+           CAMPO-NOME-COMPLETO BY WS-NOME-PESSOA-COMPLETO
+           CAMPO-NOME-PRIMEIRO BY WS-NOME-PESSOA-PRIMEIRO
+           CAMPO-NOME-MEIO     BY WS-NOME-PESSOA-MEIO
+           CAMPO-NOME-ULTIMO   BY WS-NOME-PESSOA-ULTIMO
+           CAMPO-NOME BY WS-NOME-PESSOA.
+
        PROCEDURE DIVISION.
       *****************FORMA1*******************************************
-            INITIALISE WS-CONTEUDO
+            INITIALIZE WS-CONTEUDO
                        WS-TEXTO
 
-            STRING
-                 'PALMIRA'
-                 ' '
-                 'SOLOCHI'
-                 DELIMITED BY SIZE INTO WS-CONTEUDO
-            END-STRING
+            MOVE 'PALMIRA' TO WS-NOME-PESSOA-PRIMEIRO
+            MOVE SPACES    TO WS-NOME-PESSOA-MEIO
+            MOVE 'SOLOCHI' TO WS-NOME-PESSOA-ULTIMO
+
+            IF WS-NOME-PESSOA-MEIO = SPACES
+                STRING
+                     WS-NOME-PESSOA-PRIMEIRO DELIMITED BY SPACE
+                     ' ' DELIMITED BY SIZE
+                     WS-NOME-PESSOA-ULTIMO DELIMITED BY SPACE
+                     INTO WS-CONTEUDO
+                END-STRING
+            ELSE
+                STRING
+                     WS-NOME-PESSOA-PRIMEIRO DELIMITED BY SPACE
+                     ' ' DELIMITED BY SIZE
+                     WS-NOME-PESSOA-MEIO DELIMITED BY SPACE
+                     ' ' DELIMITED BY SIZE
+                     WS-NOME-PESSOA-ULTIMO DELIMITED BY SPACE
+                     INTO WS-CONTEUDO
+                END-STRING
+            END-IF
 
             DISPLAY WS-CONTEUDO
 
       ********************FORMA 2***************************************
-       INITIALISE WS-CONTEUDO
-                  WS-TEXTO(1:7)
-                  WS-TEXTO(15:4)
+            INITIALIZE WS-CONTEUDO
+                       WS-TEXTO(1:7)
+                       WS-TEXTO(15:4)
             MOVE 'A PALMIRA ESTA A ESTUDAR COBOL' TO WS-TEXTO
 
             STRING
@@ -39,8 +81,8 @@
 
             DISPLAY WS-CONTEUDO
       **************************FORMA 3 ********************************
-       INITIALISE WS-CONTEUDO
-                  WS-TEXTO
+            INITIALIZE WS-CONTEUDO
+                       WS-TEXTO
 
             MOVE 'A PALMIRA ESTA A ESTUDAR COBOL' TO WS-TEXTO
             STRING
@@ -51,11 +93,17 @@
             DISPLAY WS-CONTEUDO
 
       **************************FORMA 4 ********************************
-       INITIALISE WS-CONTEUDO
-                  WS-TEXTO
+            INITIALIZE WS-CONTEUDO
+                       WS-TEXTO
+
+            MOVE 'A         ESTA A ESTUDAR COBOL' TO WS-TEXTO
+
+            PERFORM LOCALIZA-ESPACO
+                VARYING WS-IDX-ESPACO FROM 2 BY 1
+                UNTIL WS-IDX-ESPACO > 39
+                OR WS-TEXTO(WS-IDX-ESPACO:1) NOT = SPACE
 
-            MOVE 'A        ESTA A ESTUDAR COBOL' TO WS-TEXTO
-            SET WS-PONTEIRO                      TO 4
+            COMPUTE WS-PONTEIRO = WS-IDX-ESPACO - 8
 
             STRING
                 'PALMIRA'
@@ -67,4 +115,8 @@
             DISPLAY WS-PONTEIRO
 
             STOP RUN.
+
+       LOCALIZA-ESPACO.
+
+            CONTINUE.
        END PROGRAM PROGSTRING.
