@@ -0,0 +1,18 @@
+      ******************************************************************
+      * CTLGERAL.cpy
+      * Layout do registo unico do ficheiro de controlo do sistema
+      * (CONTROLE.DAT). Reunido num so sitio para que constantes de
+      * politica da escola/loja (nota minima, data corrente, limites)
+      * possam ser alteradas sem recompilar os programas que as usam.
+      * 09/08/26 - Acrescentadas CTL-DATA-LIMITE-INSPECT e
+      *            CTL-DATA-LIMITE-MOVIE, que passam a guardar as
+      *            datas-limite que estavam escritas no codigo de
+      *            PROGINSPECT e PROGMOVIE.
+      ******************************************************************
+       01  CTL-REGISTO-GERAL.
+           03 CTL-NOTA-MINIMA          PIC 9V99.
+           03 CTL-DATA-CORRENTE        PIC X(10).
+           03 CTL-LIMITE-FALTAS        PIC 9(02).
+           03 CTL-DATA-LIMITE-INSPECT  PIC X(10).
+           03 CTL-DATA-LIMITE-MOVIE    PIC X(10).
+           03 FILLER                   PIC X(27).
