@@ -0,0 +1,102 @@
+      ******************************************************************
+      * Author: PALMIRA SOLOCHI
+      * Date: 09/08/26
+      * Purpose: SUB-ROTINA DE CALENDARIO - NOME DO MES E DIAS DO MES
+      *          NUMA SO CHAMADA (REUNE PROGEVALUATE E PROGMOVIE).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCALENDARIO.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RESTO                     PIC 9(04).
+       01 WS-QUOCIENTE                 PIC 9(04).
+       01 WS-ANO-BISSEXTO              PIC X VALUE 'N'.
+           88 WS-BISSEXTO                     VALUE 'S' FALSE 'N'.
+
+       LINKAGE SECTION.
+       01 CAL-PARAMETRES.
+           02 CAL-MES                  PIC 99.
+           02 CAL-ANO                  PIC 9(04).
+           02 CAL-NOME-MES             PIC X(10).
+           02 CAL-DIAS-MES             PIC 99.
+           02 CAL-MES-VALIDO           PIC X.
+               88 CAL-MES-OK                  VALUE 'S'.
+               88 CAL-MES-INVALIDO            VALUE 'N'.
+
+       PROCEDURE DIVISION USING CAL-PARAMETRES.
+       MAIN-PROCEDURE.
+
+           MOVE SPACES TO CAL-NOME-MES
+           MOVE ZERO   TO CAL-DIAS-MES
+           SET CAL-MES-OK TO TRUE
+
+           EVALUATE CAL-MES
+               WHEN 01
+                   MOVE 'JANEIRO'   TO CAL-NOME-MES
+                   MOVE 31          TO CAL-DIAS-MES
+               WHEN 02
+                   MOVE 'FEVEREIRO' TO CAL-NOME-MES
+                   PERFORM CALCULA-DIAS-FEVEREIRO
+               WHEN 03
+                   MOVE 'MARCO'     TO CAL-NOME-MES
+                   MOVE 31          TO CAL-DIAS-MES
+               WHEN 04
+                   MOVE 'ABRIL'     TO CAL-NOME-MES
+                   MOVE 30          TO CAL-DIAS-MES
+               WHEN 05
+                   MOVE 'MAIO'      TO CAL-NOME-MES
+                   MOVE 31          TO CAL-DIAS-MES
+               WHEN 06
+                   MOVE 'JUNHO'     TO CAL-NOME-MES
+                   MOVE 30          TO CAL-DIAS-MES
+               WHEN 07
+                   MOVE 'JULHO'     TO CAL-NOME-MES
+                   MOVE 31          TO CAL-DIAS-MES
+               WHEN 08
+                   MOVE 'AGOSTO'    TO CAL-NOME-MES
+                   MOVE 31          TO CAL-DIAS-MES
+               WHEN 09
+                   MOVE 'SETEMBRO'  TO CAL-NOME-MES
+                   MOVE 30          TO CAL-DIAS-MES
+               WHEN 10
+                   MOVE 'OUTUBRO'   TO CAL-NOME-MES
+                   MOVE 31          TO CAL-DIAS-MES
+               WHEN 11
+                   MOVE 'NOVEMBRO'  TO CAL-NOME-MES
+                   MOVE 30          TO CAL-DIAS-MES
+               WHEN 12
+                   MOVE 'DEZEMBRO'  TO CAL-NOME-MES
+                   MOVE 31          TO CAL-DIAS-MES
+               WHEN OTHER
+                   SET CAL-MES-INVALIDO TO TRUE
+           END-EVALUATE
+
+           GOBACK.
+
+       CALCULA-DIAS-FEVEREIRO.
+
+           MOVE 'N' TO WS-ANO-BISSEXTO
+
+           DIVIDE CAL-ANO BY 4 GIVING WS-QUOCIENTE
+                  REMAINDER WS-RESTO
+           IF WS-RESTO = ZERO
+               SET WS-BISSEXTO TO TRUE
+               DIVIDE CAL-ANO BY 100 GIVING WS-QUOCIENTE
+                      REMAINDER WS-RESTO
+               IF WS-RESTO = ZERO
+                   SET WS-BISSEXTO TO FALSE
+                   DIVIDE CAL-ANO BY 400 GIVING WS-QUOCIENTE
+                          REMAINDER WS-RESTO
+                   IF WS-RESTO = ZERO
+                       SET WS-BISSEXTO TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-BISSEXTO
+               MOVE 29 TO CAL-DIAS-MES
+           ELSE
+               MOVE 28 TO CAL-DIAS-MES
+           END-IF.
+       END PROGRAM PROGCALENDARIO.
