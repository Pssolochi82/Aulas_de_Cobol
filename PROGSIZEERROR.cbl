@@ -3,19 +3,98 @@
       * Date:20/04/26
       * Purpose: COMO USAR O CAMANDO SIZE ERROR
       * Tectonics: cobc
+      * Mod. History:
+      * 09/08/26 - WS-NUM-1/WS-NUM-2/WS-RESULT alargados para que
+      *            multiplicacoes normais deixem de estourar; P800-ERRO
+      *            passa a indicar os valores que falharam e o limite
+      *            do campo, e grava esse detalhe em PROGSIZEERROR.ERR.
+      *            Acrescentado um modo de lote que le pares de
+      *            TRANSACOES.DAT e grava RESULTADOS.DAT.
+      * 09/08/26 - P800-ERRO passa tambem a marcar WS-RETURN-CODE
+      *            (RETCOD.cpy), o codigo de retorno partilhado com
+      *            PROGDECISAOIF e PROGCHAMADO, devolvido em
+      *            STOP RUN GIVING.
+      * 09/08/26 - P100-CALC so mostra "CALCULO OK!" quando o COMPUTE nao
+      *            transborda (NOT ON SIZE ERROR), como ja fazia
+      *            P220-PROCESSA-TRANSACAO - antes a mensagem de OK
+      *            aparecia mesmo a seguir ao erro de transbordo.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGSIZEERROR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACOES ASSIGN TO "TRANSACOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANSACOES.
+           SELECT RESULTADOS ASSIGN TO "RESULTADOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RESULTADOS.
+           SELECT LOG-ERROS ASSIGN TO "PROGSIZEERROR.ERR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG-ERROS.
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANSACOES.
+       01  FD-TRANS-REGISTO.
+           03 FD-TRANS-NUM1                PIC 9(05).
+           03 FD-TRANS-NUM2                PIC 9(05).
+
+       FD  RESULTADOS.
+       01  FD-RESULT-REGISTO               PIC X(60).
+
+       FD  LOG-ERROS.
+       01  FD-ERRO-REGISTO                 PIC X(60).
+
        WORKING-STORAGE SECTION.
-       77 WS-NUM-1                 PIC 9(02) VALUE ZEROS.
-       77 WS-NUM-2                 PIC 9(02) VALUE ZEROS.
-       77 WS-RESULT                PIC 9(02) VALUE ZEROS.
+       77 WS-NUM-1                 PIC 9(05) VALUE ZEROS.
+       77 WS-NUM-2                 PIC 9(05) VALUE ZEROS.
+       77 WS-RESULT                PIC 9(08) VALUE ZEROS.
+
+       77 WS-FS-TRANSACOES         PIC X(02) VALUE ZEROS.
+       77 WS-FS-RESULTADOS         PIC X(02) VALUE ZEROS.
+       77 WS-FS-LOG-ERROS          PIC X(02) VALUE ZEROS.
+
+       COPY "RETCOD.cpy".
+
+       01 WS-MODO                  PIC X VALUE 'I'.
+          88 WS-MODO-INTERATIVO           VALUE 'I'.
+          88 WS-MODO-LOTE                 VALUE 'L'.
+
+       01 WS-FIM-TRANSACOES        PIC X VALUE 'N'.
+          88 WS-SEM-MAIS-TRANSACOES       VALUE 'S'.
+
+       01 WS-RESULT-LINHA.
+           03 FILLER                      PIC X(06) VALUE "NUM1: ".
+           03 WS-RL-NUM1                  PIC 9(05).
+           03 FILLER                      PIC X(08) VALUE "  NUM2: ".
+           03 WS-RL-NUM2                  PIC 9(05).
+           03 FILLER                PIC X(13) VALUE "  RESULTADO: ".
+           03 WS-RL-RESULT          PIC Z(07)9.
+
+       01 WS-ERRO-LINHA.
+           03 FILLER                      PIC X(06) VALUE "NUM1: ".
+           03 WS-EL-NUM1                  PIC 9(05).
+           03 FILLER                      PIC X(08) VALUE "  NUM2: ".
+           03 WS-EL-NUM2                  PIC 9(05).
+           03 FILLER                      PIC X(19)
+                                    VALUE "  LIMITE DO CAMPO: ".
+           03 WS-EL-LIMITE                PIC 9(02).
+           03 FILLER                      PIC X(08) VALUE " DIGITOS".
 
        PROCEDURE DIVISION.
        P001-INICIO.
-            PERFORM P100-CALC.
+
+            DISPLAY 'MODO INTERATIVO (I) OU LOTE (L)? '
+            ACCEPT WS-MODO
+
+            EVALUATE TRUE
+                WHEN WS-MODO-LOTE
+                    PERFORM P200-LOTE
+                WHEN OTHER
+                    PERFORM P100-CALC
+            END-EVALUATE.
+
             PERFORM P999-FIM.
 
        P100-CALC.
@@ -27,15 +106,86 @@
             ACCEPT WS-NUM-2
 
             COMPUTE WS-RESULT = WS-NUM-1 * WS-NUM-2
-                    ON SIZE ERROR PERFORM P800-ERRO.
-
-            DISPLAY 'CALCULO OK! RESULTADO: ' WS-RESULT
+                    ON SIZE ERROR PERFORM P800-ERRO
+                    NOT ON SIZE ERROR
+                        DISPLAY 'CALCULO OK! RESULTADO: ' WS-RESULT
+            END-COMPUTE
             .
+       P200-LOTE.
+
+            MOVE 'N' TO WS-FIM-TRANSACOES
+
+            OPEN INPUT TRANSACOES
+            IF WS-FS-TRANSACOES NOT = "00"
+                DISPLAY 'NAO HA FICHEIRO DE TRANSACOES A PROCESSAR.'
+            ELSE
+                OPEN OUTPUT RESULTADOS
+
+                PERFORM P210-LE-TRANSACAO
+
+                PERFORM P220-PROCESSA-TRANSACAO
+                    UNTIL WS-SEM-MAIS-TRANSACOES
+
+                CLOSE TRANSACOES
+                CLOSE RESULTADOS
+            END-IF.
+
+       P210-LE-TRANSACAO.
+
+            READ TRANSACOES
+                AT END SET WS-SEM-MAIS-TRANSACOES TO TRUE
+            END-READ.
+
+       P220-PROCESSA-TRANSACAO.
+
+            MOVE FD-TRANS-NUM1 TO WS-NUM-1
+            MOVE FD-TRANS-NUM2 TO WS-NUM-2
+
+            COMPUTE WS-RESULT = WS-NUM-1 * WS-NUM-2
+                    ON SIZE ERROR PERFORM P800-ERRO
+                    NOT ON SIZE ERROR PERFORM P230-GRAVA-RESULTADO
+            END-COMPUTE
+
+            PERFORM P210-LE-TRANSACAO.
+
+       P230-GRAVA-RESULTADO.
+
+            MOVE WS-NUM-1  TO WS-RL-NUM1
+            MOVE WS-NUM-2  TO WS-RL-NUM2
+            MOVE WS-RESULT TO WS-RL-RESULT
+
+            MOVE WS-RESULT-LINHA TO FD-RESULT-REGISTO
+            WRITE FD-RESULT-REGISTO.
+
        P800-ERRO.
 
-            DISPLAY 'ERRO NO CALCULO.'
+            SET RC-ERRO TO TRUE
+
+            DISPLAY 'ERRO NO CALCULO - VALORES: ' WS-NUM-1
+                    ' X ' WS-NUM-2
+                    ' EXCEDEM O LIMITE DO CAMPO RESULTADO (8 DIGITOS).'
+
+            PERFORM P810-GRAVA-ERRO
             .
+       P810-GRAVA-ERRO.
+
+            MOVE WS-NUM-1  TO WS-EL-NUM1
+            MOVE WS-NUM-2  TO WS-EL-NUM2
+            MOVE 8         TO WS-EL-LIMITE
+
+            OPEN EXTEND LOG-ERROS
+            IF WS-FS-LOG-ERROS = "35"
+                OPEN OUTPUT LOG-ERROS
+                CLOSE LOG-ERROS
+                OPEN EXTEND LOG-ERROS
+            END-IF
+
+            MOVE WS-ERRO-LINHA TO FD-ERRO-REGISTO
+            WRITE FD-ERRO-REGISTO
+
+            CLOSE LOG-ERROS.
+
        P999-FIM.
 
-            STOP RUN.
+            STOP RUN GIVING WS-RETURN-CODE.
        END PROGRAM PROGSIZEERROR.
