@@ -1,8 +1,17 @@
       ******************************************************************
       * Author:PALMIRA SOLOCHI
       * Date: 08/04/2026
-      * Purpose: DEMOSTRA«√O EM AULAS DO CODIGO
+      * Purpose: DEMOSTRACAO EM AULAS DO CODIGO
       * Tectonics: cobc
+      * Mod. History:
+      * 09/08/26 - Programa passa a ler um mes, obter o nome e os dias
+      *            desse mes atraves de PROGCALENDARIO, e a classificar
+      *            WS-DIAS-MES pelos seus 88-levels - antes so tinha
+      *            um DISPLAY sem operando.
+      * 09/08/26 - ACCEPT FROM DATE YYYYMMDD passa a ir para um campo de
+      *            8 digitos (WS-DATA-SISTEMA); so o ano (AAAA) e movido
+      *            para WS-CAL-ANO. Um ACCEPT direto para os 4 digitos
+      *            de WS-CAL-ANO ficava so com o MMDD de hoje.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAMA.
@@ -18,6 +27,12 @@
        77 WS-NOME-MES-AUX      PIC X(15) VALUE SPACE.
        77 WS-TECLA-AUX         PIC X.
 
+       01 WS-DATA-SISTEMA          PIC 9(08) VALUE ZEROS.
+       01 WS-DATA-SISTEMA-R REDEFINES WS-DATA-SISTEMA.
+          03 WS-DATA-SISTEMA-AAAA          PIC 9(04).
+          03 WS-DATA-SISTEMA-MM            PIC 9(02).
+          03 WS-DATA-SISTEMA-DD            PIC 9(02).
+
 
        01 WS-MESES-ANO         PIC 99 VALUE ZEROS.
           88 WS-MES-ATUAL             VALUE 1 THRU 12.
@@ -28,9 +43,50 @@
           88 WS-MES-30                VALUE 1 THRU 30.
           88 WS-MES-31                VALUE 1 THRU 31.
 
+       01 WS-CAL-PARAMETRES.
+          03 WS-CAL-MES               PIC 99.
+          03 WS-CAL-ANO               PIC 9(04).
+          03 WS-CAL-NOME-MES          PIC X(10).
+          03 WS-CAL-DIAS-MES          PIC 99.
+          03 WS-CAL-MES-VALIDO        PIC X.
+             88 WS-CAL-MES-OK                VALUE 'S'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY
+
+            DISPLAY "MES A CONSULTAR (01-12): "
+            ACCEPT WS-MESES-ANO
+            ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+            MOVE WS-DATA-SISTEMA-AAAA TO WS-CAL-ANO
+
+            IF WS-MES-ATUAL
+                MOVE WS-MESES-ANO TO WS-CAL-MES
+
+                CALL 'PROGCALENDARIO' USING WS-CAL-PARAMETRES
+
+                IF WS-CAL-MES-OK
+                    MOVE WS-CAL-NOME-MES TO WS-NOME-MES-AUX
+                    MOVE WS-CAL-DIAS-MES TO WS-DIAS-MES
+
+                    DISPLAY "MES: " WS-NOME-MES-AUX
+                    DISPLAY "DIAS DO MES: " WS-DIAS-MES
+
+                    EVALUATE TRUE
+                        WHEN WS-MES-31 AND NOT WS-MES-30
+                            DISPLAY "MES DE 31 DIAS"
+                        WHEN WS-MES-30 AND NOT WS-FEV-B
+                            DISPLAY "MES DE 30 DIAS"
+                        WHEN WS-FEV-B AND NOT WS-FEV-NB
+                            DISPLAY "MES DE 29 DIAS (BISSEXTO)"
+                        WHEN WS-FEV-NB
+                            DISPLAY "MES DE 28 DIAS OU MENOS"
+                    END-EVALUATE
+                ELSE
+                    DISPLAY "MES INVALIDO."
+                END-IF
+            ELSE
+                DISPLAY "ESSE MES NAO EXISTE: " WS-MESES-ANO
+            END-IF
+
             STOP RUN.
        END PROGRAM PROGRAMA.
