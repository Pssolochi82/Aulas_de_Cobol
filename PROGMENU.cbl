@@ -0,0 +1,89 @@
+      ******************************************************************
+      * Author: PALMIRA SOLOCHI
+      * Date: 09/08/26
+      * Purpose: MENU PRINCIPAL - PONTO DE ENTRADA UNICO PARA CHAMAR OS
+      *          VARIOS UTILITARIOS POR OPCAO DO OPERADOR.
+      * Tectonics: cobc
+      ******************************************************************
+      * Mod. History:
+      * 09/08/26 - Programa novo. Cada utilitario chamado (BOLETIM,
+      *            PROGPAG, PROGSIZEERROR, YOUR-PROGRAM-NAME) e um
+      *            programa principal completo com o seu proprio
+      *            STOP RUN, nao uma subrotina com GOBACK - por isso
+      *            o CALL nao volta ao menu, tal como ja acontecia com
+      *            o driver de lote RUNBATCH.sh (que tambem corre cada
+      *            utilitario como um passo completo, nao como
+      *            subrotina). O menu processa uma opcao por execucao.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGMENU.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 WS-OPCAO                         PIC 9.
+
+       01 WS-IND-CHAMADA                   PIC X VALUE 'N'.
+           88 WS-CHAMADA-FALHOU                   VALUE 'S'.
+           88 WS-CHAMADA-OK                       VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM MOSTRA-MENU
+            PERFORM EXECUTA-OPCAO
+
+            STOP RUN.
+
+       MOSTRA-MENU.
+
+            DISPLAY " "
+            DISPLAY "*******************************************"
+            DISPLAY "*         MENU PRINCIPAL DO SISTEMA        *"
+            DISPLAY "*******************************************"
+            DISPLAY "  1 - BOLETIM ESCOLAR"
+            DISPLAY "  2 - REGISTAR PAGAMENTO"
+            DISPLAY "  3 - CALCULO COM PROTECAO DE TRANSBORDO"
+            DISPLAY "  4 - DATA, DIA DA SEMANA E HORA ATUAL"
+            DISPLAY "  0 - SAIR"
+            DISPLAY "*******************************************"
+            DISPLAY "ESCOLHA UMA OPCAO: "
+            ACCEPT WS-OPCAO.
+
+       EXECUTA-OPCAO.
+
+            SET WS-CHAMADA-OK TO TRUE
+
+            EVALUATE WS-OPCAO
+                WHEN 1
+                    CALL 'BOLETIM'
+                        ON EXCEPTION
+                            SET WS-CHAMADA-FALHOU TO TRUE
+                    END-CALL
+                WHEN 2
+                    CALL 'PROGPAG'
+                        ON EXCEPTION
+                            SET WS-CHAMADA-FALHOU TO TRUE
+                    END-CALL
+                WHEN 3
+                    CALL 'PROGSIZEERROR'
+                        ON EXCEPTION
+                            SET WS-CHAMADA-FALHOU TO TRUE
+                    END-CALL
+                WHEN 4
+      * PROGDISPLAY.cbl tem PROGRAM-ID YOUR-PROGRAM-NAME - e o nome
+      * que o CALL tem de usar, o do ficheiro nao serve.
+                    CALL 'YOUR-PROGRAM-NAME'
+                        ON EXCEPTION
+                            SET WS-CHAMADA-FALHOU TO TRUE
+                    END-CALL
+                WHEN 0
+                    DISPLAY "A SAIR DO SISTEMA."
+                WHEN OTHER
+                    DISPLAY "OPCAO INVALIDA."
+            END-EVALUATE
+
+            IF WS-CHAMADA-FALHOU
+                DISPLAY "PROGMENU: PROGRAMA INDISPONIVEL - CHAMADA "
+                        "NAO EXECUTADA."
+            END-IF.
+       END PROGRAM PROGMENU.
