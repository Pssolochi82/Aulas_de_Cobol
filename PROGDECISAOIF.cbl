@@ -3,6 +3,20 @@
       * Date: 22/04/26
       * Purpose: ESTRUTURA DE DECISĂO IF/ELSE
       * Tectonics: cobc
+      * Mod. History:
+      * 09/08/26 - P000-ERRO passa a receber um codigo de motivo
+      *            (WS-COD-ERRO) proprio por chamador, em vez de
+      *            todos os pontos de falha mostrarem a mesma
+      *            mensagem generica "ERRO DE PROCESSAMENTO".
+      * 09/08/26 - A classificacao de WS-STATUS passa a vir de uma
+      *            tabela (STATUSTB.cpy) em vez de um IF por codigo.
+      * 09/08/26 - P000-ERRO passa tambem a marcar WS-RETURN-CODE
+      *            (RETCOD.cpy), o codigo de retorno partilhado com
+      *            PROGSIZEERROR e PROGCHAMADO, e o programa termina
+      *            com STOP RUN GIVING WS-RETURN-CODE.
+      * 09/08/26 - A comparacao WS-CAMPO/WS-DADO passa a ter ramo ELSE,
+      *            que antes ficava mudo quando WS-CAMPO era menor que
+      *            WS-DADO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGDECISAOIF.
@@ -19,6 +33,19 @@
            03 WS-CAMPO                         PIC 99.
            03 WS-DADO                          PIC 99.
 
+       01 WS-COD-ERRO                          PIC 99 VALUE ZEROS.
+           88 WS-ERRO-SIZE-NUM1                       VALUE 10.
+           88 WS-ERRO-CAMPO-NAO-NUMERICO               VALUE 20.
+           88 WS-ERRO-STATUS-INVALIDO                  VALUE 30.
+
+       COPY "RETCOD.cpy".
+
+       COPY "STATUSTB.cpy".
+
+       01 WS-STATUS-IDX                        PIC 9.
+       01 WS-STATUS-ACHADO                     PIC X VALUE 'N'.
+           88 WS-STATUS-ENCONTRADO                    VALUE 'S'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -27,18 +54,35 @@
             PERFORM P900-FIM
            .
        P000-ERRO.
-            DISPLAY 'ERRO DE PROCESSAMENTO.'
+            SET RC-ERRO TO TRUE
+            EVALUATE TRUE
+                WHEN WS-ERRO-SIZE-NUM1
+                    DISPLAY 'ERRO ' WS-COD-ERRO
+                            ': TRANSBORDO NO CALCULO DE WS-NUM-1.'
+                WHEN WS-ERRO-CAMPO-NAO-NUMERICO
+                    DISPLAY 'ERRO ' WS-COD-ERRO
+                            ': WS-NUM-2 NAO E NUMERICO.'
+                WHEN WS-ERRO-STATUS-INVALIDO
+                    DISPLAY 'ERRO ' WS-COD-ERRO
+                            ': WS-STATUS FORA DO INTERVALO VALIDO.'
+                WHEN OTHER
+                    DISPLAY 'ERRO ' WS-COD-ERRO
+                            ': ERRO DE PROCESSAMENTO.'
+            END-EVALUATE
             PERFORM P900-FIM
             .
 
        P100-INICIALIZA.
-            INITIALISE WS-VARIAVEIS.
+            INITIALIZE WS-VARIAVEIS
+            SET RC-OK TO TRUE.
 
        P500-CALC.
 
             SET WS-NUM-2               TO 5
             COMPUTE WS-NUM-1 = WS-NUM-1 + (WS-NUM-2 * 3)
-                               ON SIZE ERROR PERFORM P000-ERRO
+                               ON SIZE ERROR
+                                   SET WS-ERRO-SIZE-NUM1 TO TRUE
+                                   PERFORM P000-ERRO
             END-COMPUTE
 
             MOVE 'TEXTO'               TO WS-TEXTO
@@ -47,20 +91,22 @@
                 DISPLAY 'CAMPO NUMERICO'
             ELSE
                 DISPLAY 'CAMPO NAO NUMERICO'
+                SET WS-ERRO-CAMPO-NAO-NUMERICO TO TRUE
                 PERFORM P000-ERRO
             END-IF
 
             DISPLAY 'INFORME UM VALOR PARA O STATUS: '
             ACCEPT WS-STATUS
 
-            IF WS-STATUS = 1
-                DISPLAY 'HOMEM'.
-            IF WS-STATUS = 2
-                DISPLAY 'MULHER'.
-            IF WS-STATUS = 3
-                DISPLAY 'OUTRO'.
-            IF WS-STATUS GREATER 3
+            MOVE 'N' TO WS-STATUS-ACHADO
+            PERFORM PROCURA-STATUS
+                VARYING WS-STATUS-IDX FROM 1 BY 1
+                UNTIL WS-STATUS-IDX > 3 OR WS-STATUS-ENCONTRADO
+
+            IF NOT WS-STATUS-ENCONTRADO
+                SET WS-ERRO-STATUS-INVALIDO TO TRUE
                 PERFORM P000-ERRO
+            END-IF
 
             DISPLAY 'INFORME O NUMERO DA LINHA: '
             ACCEPT WS-LINHA
@@ -83,7 +129,10 @@
 
 
             IF WS-CAMPO NOT LESS WS-DADO
-                DISPLAY 'OK!'.
+                DISPLAY 'OK!'
+            ELSE
+                DISPLAY 'WS-CAMPO MENOR QUE WS-DADO.'
+            END-IF.
 
 
             COMPUTE WS-NUM-1 = WS-NUM-2 * 1
@@ -94,6 +143,12 @@
 
 
             .
+       PROCURA-STATUS.
+            IF WS-STATUS = STATUS-COD (WS-STATUS-IDX)
+                DISPLAY STATUS-DESC (WS-STATUS-IDX)
+                SET WS-STATUS-ENCONTRADO TO TRUE
+            END-IF.
+
        P900-FIM.
-            STOP RUN.
+            STOP RUN GIVING WS-RETURN-CODE.
        END PROGRAM PROGDECISAOIF.
