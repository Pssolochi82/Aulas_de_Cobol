@@ -3,23 +3,89 @@
       * Date:08/04/2026
       * Purpose:
       * Tectonics: cobc
+      * Mod. History:
+      * 09/08/26 - Passa a capturar tambem a data corrente (FROM DATE
+      *            YYYYMMDD) e o dia da semana (FROM DAY-OF-WEEK), e a
+      *            gravar a combinacao em PROGDISPLAY.LOG, para se
+      *            poder comparar com o log dos jobs em lote.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-RELOGIO   ASSIGN TO "PROGDISPLAY.LOG"
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS IS WS-FS-LOG.
        DATA DIVISION.
        FILE SECTION.
+       FD  LOG-RELOGIO.
+       01  FD-LOG-REGISTO              PIC X(40).
        WORKING-STORAGE SECTION.
        77 WS-MOSTRA                PIC X(20) VALUE SPACES.
+       77 WS-FS-LOG                PIC X(02) VALUE SPACES.
+
+       01 WS-DATA-CORRENTE         PIC 9(08) VALUE ZEROS.
+       01 WS-DIA-SEMANA            PIC 9     VALUE ZEROS.
+           88 WS-DIA-SEGUNDA               VALUE 1.
+           88 WS-DIA-TERCA                 VALUE 2.
+           88 WS-DIA-QUARTA                VALUE 3.
+           88 WS-DIA-QUINTA                VALUE 4.
+           88 WS-DIA-SEXTA                 VALUE 5.
+           88 WS-DIA-SABADO                VALUE 6.
+           88 WS-DIA-DOMINGO               VALUE 7.
+
+       01 WS-NOME-DIA-SEMANA       PIC X(09) VALUE SPACES.
+
+       01 WS-LOG-LINHA.
+           03 WS-LOG-DATA           PIC 9(08).
+           03 FILLER                PIC X    VALUE SPACE.
+           03 WS-LOG-DIA            PIC X(09).
+           03 FILLER                PIC X    VALUE SPACE.
+           03 WS-LOG-HORA           PIC X(20).
+           03 FILLER                PIC X(01) VALUE SPACE.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-      *      DISPLAY 'DIGITE ALGO: '
-      *      ACCEPT WS-MOSTRA
-      *      DISPLAY 'WS-MOSTRA: ' WS-MOSTRA ' ' 45 ' TEXTO...'
+             ACCEPT WS-MOSTRA        FROM TIME
+             ACCEPT WS-DATA-CORRENTE FROM DATE YYYYMMDD
+             ACCEPT WS-DIA-SEMANA    FROM DAY-OF-WEEK
 
-             ACCEPT WS-MOSTRA FROM TIME
-             DISPLAY WS-MOSTRA
+             EVALUATE TRUE
+                 WHEN WS-DIA-SEGUNDA
+                     MOVE 'SEGUNDA' TO WS-NOME-DIA-SEMANA
+                 WHEN WS-DIA-TERCA
+                     MOVE 'TERCA'   TO WS-NOME-DIA-SEMANA
+                 WHEN WS-DIA-QUARTA
+                     MOVE 'QUARTA'  TO WS-NOME-DIA-SEMANA
+                 WHEN WS-DIA-QUINTA
+                     MOVE 'QUINTA'  TO WS-NOME-DIA-SEMANA
+                 WHEN WS-DIA-SEXTA
+                     MOVE 'SEXTA'   TO WS-NOME-DIA-SEMANA
+                 WHEN WS-DIA-SABADO
+                     MOVE 'SABADO'  TO WS-NOME-DIA-SEMANA
+                 WHEN WS-DIA-DOMINGO
+                     MOVE 'DOMINGO' TO WS-NOME-DIA-SEMANA
+             END-EVALUATE
 
+             DISPLAY 'DATA        : ' WS-DATA-CORRENTE
+             DISPLAY 'DIA SEMANA  : ' WS-NOME-DIA-SEMANA
+             DISPLAY 'HORA        : ' WS-MOSTRA
+
+             PERFORM P700-GRAVA-LOG
 
             STOP RUN.
+
+       P700-GRAVA-LOG.
+             MOVE WS-DATA-CORRENTE   TO WS-LOG-DATA
+             MOVE WS-NOME-DIA-SEMANA TO WS-LOG-DIA
+             MOVE WS-MOSTRA          TO WS-LOG-HORA
+
+             OPEN EXTEND LOG-RELOGIO
+             IF WS-FS-LOG NOT = "00"
+                 OPEN OUTPUT LOG-RELOGIO
+             END-IF
+             WRITE FD-LOG-REGISTO FROM WS-LOG-LINHA
+             CLOSE LOG-RELOGIO.
        END PROGRAM YOUR-PROGRAM-NAME.
